@@ -0,0 +1,299 @@
+000100******************************************************************
+000110*    PROGRAM-ID..: TestReadFile
+000120*    AUTHOR......: R. BERCHTOLD
+000130*    INSTALLATION: ADVENT-OF-CODE CALIBRATION SHOP
+000140*    DATE-WRITTEN: 2023-12-02
+000150*    DATE-COMPILED:
+000160*    DESCRIPTION..: DAILY INGEST OF CALIBRATION FEED FILES.
+000170*                   READS A LIST OF FILE NAMES FROM THE FILELIST
+000180*                   FILE, ONE PER LINE, AND OPENS AND READS EACH
+000190*                   ONE IN TURN.  RECORDS THAT FAIL LAYOUT
+000200*                   VALIDATION ARE ROUTED TO REJECTS.  A CONTROL
+000210*                   REPORT IS PRINTED AT THE END OF THE RUN.
+000220*    MODIFICATION HISTORY:
+000230*      2023-12-02  RJB  ORIGINAL.
+000240*      2026-08-08  RJB  ADDED FILE STATUS CHECKING AFTER OPEN AND
+000250*                       EVERY READ, PLUS A RECORD-COUNT CONTROL
+000260*                       REPORT AT END OF RUN.
+000270*      2026-08-08  RJB  NOW DRIVEN OFF A FILE LIST (FILELIST)
+000280*                       INSTEAD OF THE HARDCODED donnee.dat NAME.
+000290*      2026-08-08  RJB  ADDED LAYOUT VALIDATION AND A REJECTS
+000300*                       FILE FOR RECORDS THAT FAIL IT.
+000310*      2026-08-08  RJB  RECORD LAYOUT MOVED TO THE SHARED DONNEE
+000320*                       COPYBOOK.
+000330*      2026-08-08  RJB  RETURNS TO THE CALLER INSTEAD OF STOPPING
+000340*                       THE RUN UNIT, AND SETS RETURN-CODE, SO
+000350*                       NIGHTJOB CAN RUN THIS AS A STEP.
+000360*      2026-08-08  RJB  ADDED DYNAMIC TO THE TRF-DAILY-FILE SELECT
+000370*                       SO THE NAME READ FROM FILELIST IS ACTUALLY
+000380*                       USED AS THE ASSIGNED FILE NAME.  BUILDS
+000390*                       THE REJECT LINE IN WORKING-STORAGE AND
+000400*                       MOVES IT TO THE FD RECORD BEFORE THE
+000410*                       WRITE, SINCE A FILE SECTION VALUE CLAUSE
+000420*                       IS NOT APPLIED AT RUN TIME AND WAS
+000430*                       LEAVING LOW-VALUES IN THE FILLER BYTES.
+000440*      2026-08-08  RJB  WIDENED TRF-REJECT-REASON-TEXT AND ITS
+000450*                       FD/WORKING-STORAGE COUNTERPARTS SO THE
+000460*                       SEQUENCE-NUMBER REJECT MESSAGE NO LONGER
+000470*                       GETS TRUNCATED.
+000480*      2026-08-08  RJB  ADDED A CALFEED OUTPUT FILE HOLDING ONLY
+000490*                       THE RECORDS THAT PASS VALIDATION HERE, SO
+000500*                       THE CALIBRATION STEP READS THE SAME FEED
+000510*                       THIS STEP VALIDATED INSTEAD OF RE-READING
+000520*                       THE RAW DAILY FILE DIRECTLY.
+000530*      2026-08-08  RJB  SOURCE FILE RENAMED TO MATCH PROGRAM-ID SO
+000540*                       THE BUILT MODULE NAME AGREES WITH THE NAME
+000550*                       NIGHTJOB CALLS, THE SAME WAY CALDRV AND
+000560*                       GNREPORT ALREADY DO.
+000570******************************************************************
+000580 IDENTIFICATION DIVISION.
+000590 PROGRAM-ID. TestReadFile.
+000600
+000610 ENVIRONMENT DIVISION.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT TRF-FILE-LIST ASSIGN TO 'FILELIST'
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS TRF-FILELIST-STATUS.
+000670
+000680     SELECT TRF-DAILY-FILE ASSIGN TO DYNAMIC TRF-DAILY-FILE-NAME
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS TRF-DAILY-STATUS.
+000710
+000720     SELECT TRF-REJECTS-FILE ASSIGN TO 'REJECTS'
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS TRF-REJECTS-STATUS.
+000750
+000760     SELECT TRF-CALFEED-FILE ASSIGN TO 'CALFEED'
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS TRF-CALFEED-STATUS.
+000790
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  TRF-FILE-LIST
+000830     RECORDING MODE IS F.
+000840 01  TRF-FILE-LIST-RECORD          PIC X(40).
+000850
+000860 FD  TRF-DAILY-FILE
+000870     RECORDING MODE IS F.
+000880     COPY DONNEE.
+000890
+000900 FD  TRF-REJECTS-FILE
+000910     RECORDING MODE IS F.
+000920 01  TRF-REJECT-RECORD              PIC X(66).
+000930
+000940 FD  TRF-CALFEED-FILE
+000950     RECORDING MODE IS F.
+000960 01  TRF-CALFEED-RECORD             PIC X(20).
+000970
+000980 WORKING-STORAGE SECTION.
+000990 01  TRF-REJECT-LINE.
+001000     05  TRF-REJECT-TEXT            PIC X(20).
+001010     05  FILLER                     PIC X(02) VALUE SPACES.
+001020     05  TRF-REJECT-REASON          PIC X(44).
+001030
+001040 77  TRF-DAILY-FILE-NAME            PIC X(40) VALUE SPACES.
+001050
+001060 77  TRF-FILELIST-STATUS            PIC X(02) VALUE '00'.
+001070 77  TRF-DAILY-STATUS               PIC X(02) VALUE '00'.
+001080 77  TRF-REJECTS-STATUS             PIC X(02) VALUE '00'.
+001090 77  TRF-CALFEED-STATUS             PIC X(02) VALUE '00'.
+001100 77  TRF-CHECK-STATUS               PIC X(02) VALUE '00'.
+001110 77  TRF-LAST-BAD-STATUS            PIC X(02) VALUE '00'.
+001120
+001130 77  TRF-FILELIST-EOF-SW            PIC X VALUE 'N'.
+001140     88  TRF-FILELIST-EOF                   VALUE 'Y'.
+001150 77  TRF-DAILY-EOF-SW               PIC X VALUE 'N'.
+001160     88  TRF-DAILY-EOF                       VALUE 'Y'.
+001170 77  TRF-VALID-SW                   PIC X VALUE 'Y'.
+001180     88  TRF-RECORD-VALID                   VALUE 'Y'.
+001190
+001200 77  TRF-FILES-PROCESSED-COUNT      PIC 9(04) VALUE ZERO.
+001210 77  TRF-RECORD-COUNT               PIC 9(06) VALUE ZERO.
+001220 77  TRF-REJECT-COUNT               PIC 9(06) VALUE ZERO.
+001230 77  TRF-BAD-STATUS-COUNT           PIC 9(04) VALUE ZERO.
+001240
+001250 77  TRF-REJECT-REASON-TEXT         PIC X(44) VALUE SPACES.
+001260
+001270 PROCEDURE DIVISION.
+001280 0000-MAINLINE.
+001290     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001300     PERFORM 2000-PROCESS-FILE-LIST
+001310             THRU 2000-PROCESS-FILE-LIST-EXIT.
+001320     PERFORM 8000-CONTROL-REPORT THRU 8000-CONTROL-REPORT-EXIT.
+001330     GO TO 9999-EXIT.
+001340
+001350 0000-MAINLINE-EXIT.
+001360     EXIT.
+001370
+001380 1000-INITIALIZE.
+001390     OPEN INPUT TRF-FILE-LIST.
+001400     IF TRF-FILELIST-STATUS NOT = '00'
+001410         DISPLAY 'UNABLE TO OPEN FILELIST - STATUS: '
+001420             TRF-FILELIST-STATUS
+001430         MOVE TRF-FILELIST-STATUS TO TRF-CHECK-STATUS
+001440         PERFORM 2090-RECORD-BAD-STATUS
+001450                 THRU 2090-RECORD-BAD-STATUS-EXIT
+001460         MOVE 'Y' TO TRF-FILELIST-EOF-SW
+001470     END-IF.
+001480     OPEN OUTPUT TRF-REJECTS-FILE.
+001490     OPEN OUTPUT TRF-CALFEED-FILE.
+001500
+001510 1000-INITIALIZE-EXIT.
+001520     EXIT.
+001530
+001540******************************************************************
+001550*    2000-PROCESS-FILE-LIST - DRIVE THE DAILY INGEST OFF THE
+001560*    LIST OF FILE NAMES IN FILELIST RATHER THAN ONE HARDCODED
+001570*    FILE NAME.
+001580******************************************************************
+001590 2000-PROCESS-FILE-LIST.
+001600     PERFORM 2010-READ-FILE-LIST-ENTRY
+001610             THRU 2010-READ-FILE-LIST-ENTRY-EXIT.
+001620     PERFORM 2020-PROCESS-ONE-DAILY-FILE
+001630             THRU 2020-PROCESS-ONE-DAILY-FILE-EXIT
+001640         UNTIL TRF-FILELIST-EOF.
+001650     CLOSE TRF-FILE-LIST TRF-REJECTS-FILE TRF-CALFEED-FILE.
+001660
+001670 2000-PROCESS-FILE-LIST-EXIT.
+001680     EXIT.
+001690
+001700 2010-READ-FILE-LIST-ENTRY.
+001710     READ TRF-FILE-LIST INTO TRF-DAILY-FILE-NAME
+001720         AT END
+001730             MOVE 'Y' TO TRF-FILELIST-EOF-SW
+001740     END-READ.
+001750
+001760 2010-READ-FILE-LIST-ENTRY-EXIT.
+001770     EXIT.
+001780
+001790 2020-PROCESS-ONE-DAILY-FILE.
+001800     ADD 1 TO TRF-FILES-PROCESSED-COUNT.
+001810     OPEN INPUT TRF-DAILY-FILE.
+001820     IF TRF-DAILY-STATUS NOT = '00'
+001830         DISPLAY 'UNABLE TO OPEN ' TRF-DAILY-FILE-NAME
+001840             ' - STATUS: ' TRF-DAILY-STATUS
+001850         MOVE TRF-DAILY-STATUS TO TRF-CHECK-STATUS
+001860         PERFORM 2090-RECORD-BAD-STATUS
+001870                 THRU 2090-RECORD-BAD-STATUS-EXIT
+001880     ELSE
+001890         MOVE 'N' TO TRF-DAILY-EOF-SW
+001900         PERFORM 2030-READ-DAILY-RECORD
+001910                 THRU 2030-READ-DAILY-RECORD-EXIT
+001920         PERFORM 2040-PROCESS-DAILY-RECORD
+001930                 THRU 2040-PROCESS-DAILY-RECORD-EXIT
+001940             UNTIL TRF-DAILY-EOF
+001950         CLOSE TRF-DAILY-FILE
+001960     END-IF.
+001970     PERFORM 2010-READ-FILE-LIST-ENTRY
+001980             THRU 2010-READ-FILE-LIST-ENTRY-EXIT.
+001990
+002000 2020-PROCESS-ONE-DAILY-FILE-EXIT.
+002010     EXIT.
+002020
+002030 2030-READ-DAILY-RECORD.
+002040     READ TRF-DAILY-FILE
+002050         AT END
+002060             MOVE 'Y' TO TRF-DAILY-EOF-SW
+002070     END-READ.
+002080     IF NOT TRF-DAILY-EOF
+002090         IF TRF-DAILY-STATUS NOT = '00'
+002100             MOVE TRF-DAILY-STATUS TO TRF-CHECK-STATUS
+002110             PERFORM 2090-RECORD-BAD-STATUS
+002120                     THRU 2090-RECORD-BAD-STATUS-EXIT
+002130         ELSE
+002140             ADD 1 TO TRF-RECORD-COUNT
+002150         END-IF
+002160     END-IF.
+002170
+002180 2030-READ-DAILY-RECORD-EXIT.
+002190     EXIT.
+002200
+002210 2040-PROCESS-DAILY-RECORD.
+002220     PERFORM 2050-VALIDATE-RECORD THRU 2050-VALIDATE-RECORD-EXIT.
+002230     IF TRF-RECORD-VALID
+002240         PERFORM 2060-PROCESS-DATA THRU 2060-PROCESS-DATA-EXIT
+002250     ELSE
+002260         PERFORM 2070-WRITE-REJECT THRU 2070-WRITE-REJECT-EXIT
+002270     END-IF.
+002280     PERFORM 2030-READ-DAILY-RECORD
+002290             THRU 2030-READ-DAILY-RECORD-EXIT.
+002300
+002310 2040-PROCESS-DAILY-RECORD-EXIT.
+002320     EXIT.
+002330
+002340******************************************************************
+002350*    2050-VALIDATE-RECORD - CHECK data-line AGAINST THE EXPECTED
+002360*    LAYOUT: A RIGHT-JUSTIFIED NUMERIC SEQUENCE NUMBER WITH NO
+002370*    EMBEDDED SPACES, FOLLOWED BY A NON-BLANK CALIBRATION TEXT
+002380*    FIELD.
+002390******************************************************************
+002400 2050-VALIDATE-RECORD.
+002410     MOVE 'Y' TO TRF-VALID-SW.
+002420     MOVE SPACES TO TRF-REJECT-REASON-TEXT.
+002430     IF DONNEE-SEQ-NO NOT NUMERIC
+002440         MOVE 'N' TO TRF-VALID-SW
+002450         MOVE 'SEQUENCE NUMBER NOT RIGHT-JUSTIFIED NUMERIC'
+002460             TO TRF-REJECT-REASON-TEXT
+002470     ELSE
+002480         IF DONNEE-CALIB-TEXT = SPACES
+002490             MOVE 'N' TO TRF-VALID-SW
+002500             MOVE 'CALIBRATION TEXT IS BLANK'
+002510                 TO TRF-REJECT-REASON-TEXT
+002520         END-IF
+002530     END-IF.
+002540
+002550 2050-VALIDATE-RECORD-EXIT.
+002560     EXIT.
+002570
+002580 2060-PROCESS-DATA.
+002590     DISPLAY DONNEE-SEQ-NO ' ' DONNEE-CALIB-TEXT.
+002600     MOVE DONNEE-RECORD TO TRF-CALFEED-RECORD.
+002610     WRITE TRF-CALFEED-RECORD.
+002620
+002630 2060-PROCESS-DATA-EXIT.
+002640     EXIT.
+002650
+002660 2070-WRITE-REJECT.
+002670     MOVE DONNEE-RECORD TO TRF-REJECT-TEXT.
+002680     MOVE TRF-REJECT-REASON-TEXT TO TRF-REJECT-REASON.
+002690     MOVE TRF-REJECT-LINE TO TRF-REJECT-RECORD.
+002700     WRITE TRF-REJECT-RECORD.
+002710     ADD 1 TO TRF-REJECT-COUNT.
+002720
+002730 2070-WRITE-REJECT-EXIT.
+002740     EXIT.
+002750
+002760 2090-RECORD-BAD-STATUS.
+002770     ADD 1 TO TRF-BAD-STATUS-COUNT.
+002780     MOVE TRF-CHECK-STATUS TO TRF-LAST-BAD-STATUS.
+002790
+002800 2090-RECORD-BAD-STATUS-EXIT.
+002810     EXIT.
+002820
+002830******************************************************************
+002840*    8000-CONTROL-REPORT - RECORD-COUNT CONTROL REPORT SO WE
+002850*    KNOW THE INGEST ACTUALLY SUCCEEDED BEFORE DOWNSTREAM
+002860*    PROGRAMS TRUST CALFEED's CONTENTS.
+002870******************************************************************
+002880 8000-CONTROL-REPORT.
+002890     DISPLAY '===== TestReadFile CONTROL REPORT ====='.
+002900     DISPLAY 'FILES PROCESSED........: '
+002910         TRF-FILES-PROCESSED-COUNT.
+002920     DISPLAY 'RECORDS READ............: ' TRF-RECORD-COUNT.
+002930     DISPLAY 'RECORDS REJECTED........: ' TRF-REJECT-COUNT.
+002940     DISPLAY 'NON-ZERO FILE STATUSES...: ' TRF-BAD-STATUS-COUNT.
+002950     IF TRF-BAD-STATUS-COUNT > ZERO
+002960         DISPLAY 'LAST NON-ZERO STATUS.....: ' TRF-LAST-BAD-STATUS
+002970     END-IF.
+002980
+002990 8000-CONTROL-REPORT-EXIT.
+003000     EXIT.
+003010
+003020 9999-EXIT.
+003030     IF TRF-BAD-STATUS-COUNT > ZERO
+003040         MOVE 4 TO RETURN-CODE
+003050     ELSE
+003060         MOVE 0 TO RETURN-CODE
+003070     END-IF.
+003080     GOBACK.
