@@ -0,0 +1,153 @@
+000100******************************************************************
+000110*    PROGRAM-ID..: NIGHTJOB
+000120*    AUTHOR......: R. BERCHTOLD
+000130*    INSTALLATION: ADVENT-OF-CODE CALIBRATION SHOP
+000140*    DATE-WRITTEN: 2026-08-08
+000150*    DATE-COMPILED:
+000160*    DESCRIPTION..: JCL-STYLE NIGHTLY BATCH DRIVER.  RUNS THE FILE-
+000170*                   LIST INGEST (TestReadFile), THE CALIBRATION PASS
+000180*                   (CALDRV) AND THE LEADERBOARD REPORT (GNREPORT) IN
+000190*                   SEQUENCE AS CALLED STEPS, WRITING A START-TIME/
+000200*                   END-TIME/RETURN-CODE RECORD FOR EVERY STEP TO THE
+000210*                   NGTAUDIT FILE.  IF A STEP COMES BACK WITH A
+000220*                   NON-ZERO RETURN-CODE THE CHAIN STOPS THERE - THE
+000230*                   AUDIT FILE SHOWS EXACTLY WHICH STEP DID NOT
+000240*                   COMPLETE SO THE NIGHT'S RUN CAN BE RESTARTED FROM
+000250*                   THAT STEP INSTEAD OF FROM THE TOP.
+000260*    MODIFICATION HISTORY:
+000270*      2026-08-08  RJB  ORIGINAL.
+000280******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. NIGHTJOB.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT NGT-AUDIT-FILE ASSIGN TO 'NGTAUDIT'
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS NGT-AUDIT-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  NGT-AUDIT-FILE
+000420     RECORDING MODE IS F.
+000430 01  NGT-AUDIT-RECORD           PIC X(80).
+000440
+000450 WORKING-STORAGE SECTION.
+000460 01  NGT-AUDIT-STATUS           PIC X(02) VALUE '00'.
+000470
+000480 77  NGT-STEP-COUNT             PIC 9(02) VALUE 3.
+000490 77  NGT-STEP-RC                PIC S9(04) VALUE ZERO.
+000500 77  NGT-STOP-SW                PIC X VALUE 'N'.
+000510     88  NGT-STOP-PROCESSING            VALUE 'Y'.
+000520 77  NGT-CURRENT-TIMESTAMP      PIC X(21).
+000530
+000540 01  NGT-STEP-TABLE.
+000550     05  NGT-STEP-ENTRY OCCURS 3 TIMES INDEXED BY NGT-STEP-IDX.
+000560         10  NGT-STEP-PGM-NAME      PIC X(12).
+000570
+000580 01  NGT-AUDIT-DETAIL-LINE.
+000590     05  NGT-STEP-NAME              PIC X(12).
+000600     05  FILLER                     PIC X(02) VALUE SPACES.
+000610     05  NGT-START-TIME             PIC X(06).
+000620     05  FILLER                     PIC X(02) VALUE SPACES.
+000630     05  NGT-END-TIME               PIC X(06).
+000640     05  FILLER                     PIC X(02) VALUE SPACES.
+000650     05  NGT-RETURN-CODE            PIC ---9.
+000660     05  FILLER                     PIC X(02) VALUE SPACES.
+000670     05  NGT-STEP-STATUS            PIC X(09).
+000680
+000690 PROCEDURE DIVISION.
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000720     PERFORM 2000-RUN-STEPS THRU 2000-RUN-STEPS-EXIT.
+000730     PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT.
+000740     GO TO 9999-EXIT.
+000750
+000760 0000-MAINLINE-EXIT.
+000770     EXIT.
+000780
+000790******************************************************************
+000800*    1000-INITIALIZE - LOAD THE STEP TABLE AND OPEN THE AUDIT
+000810*    FILE FOR THE NIGHT'S RUN.
+000820******************************************************************
+000830 1000-INITIALIZE.
+000840     PERFORM 1010-INIT-STEP-TABLE THRU 1010-INIT-STEP-TABLE-EXIT.
+000850     OPEN OUTPUT NGT-AUDIT-FILE.
+000860
+000870 1000-INITIALIZE-EXIT.
+000880     EXIT.
+000890
+000900 1010-INIT-STEP-TABLE.
+000910     SET NGT-STEP-IDX TO 1.
+000920     MOVE 'TestReadFile' TO NGT-STEP-PGM-NAME(NGT-STEP-IDX).
+000930     SET NGT-STEP-IDX TO 2.
+000940     MOVE 'CALDRV'       TO NGT-STEP-PGM-NAME(NGT-STEP-IDX).
+000950     SET NGT-STEP-IDX TO 3.
+000960     MOVE 'GNREPORT'     TO NGT-STEP-PGM-NAME(NGT-STEP-IDX).
+000970
+000980 1010-INIT-STEP-TABLE-EXIT.
+000990     EXIT.
+001000
+001010******************************************************************
+001020*    2000-RUN-STEPS - CALL EACH STEP IN THE TABLE IN ORDER.  THE
+001030*    CHAIN STOPS AS SOON AS A STEP COMES BACK WITH A NON-ZERO
+001040*    RETURN-CODE SO A BAD STEP IS NOT FOLLOWED BY STEPS RUNNING
+001050*    AGAINST DATA THE PRIOR STEP NEVER FINISHED PRODUCING.
+001060******************************************************************
+001070 2000-RUN-STEPS.
+001080     PERFORM 2010-RUN-ONE-STEP THRU 2010-RUN-ONE-STEP-EXIT
+001090         VARYING NGT-STEP-IDX FROM 1 BY 1
+001100             UNTIL NGT-STEP-IDX > NGT-STEP-COUNT
+001110                OR NGT-STOP-PROCESSING.
+001120
+001130 2000-RUN-STEPS-EXIT.
+001140     EXIT.
+001150
+001160 2010-RUN-ONE-STEP.
+001170     MOVE FUNCTION CURRENT-DATE TO NGT-CURRENT-TIMESTAMP.
+001180     MOVE NGT-CURRENT-TIMESTAMP(9:6) TO NGT-START-TIME.
+001190     CALL NGT-STEP-PGM-NAME(NGT-STEP-IDX).
+001200     MOVE RETURN-CODE TO NGT-STEP-RC.
+001210     MOVE FUNCTION CURRENT-DATE TO NGT-CURRENT-TIMESTAMP.
+001220     MOVE NGT-CURRENT-TIMESTAMP(9:6) TO NGT-END-TIME.
+001230     IF NGT-STEP-RC NOT = ZERO
+001240         MOVE 'Y' TO NGT-STOP-SW
+001250     END-IF.
+001260     PERFORM 2020-WRITE-AUDIT-RECORD
+001270             THRU 2020-WRITE-AUDIT-RECORD-EXIT.
+001280
+001290 2010-RUN-ONE-STEP-EXIT.
+001300     EXIT.
+001310
+001320 2020-WRITE-AUDIT-RECORD.
+001330     MOVE NGT-STEP-PGM-NAME(NGT-STEP-IDX) TO NGT-STEP-NAME.
+001340     MOVE NGT-STEP-RC TO NGT-RETURN-CODE.
+001350     IF NGT-STEP-RC = ZERO
+001360         MOVE 'COMPLETED' TO NGT-STEP-STATUS
+001370     ELSE
+001380         MOVE 'FAILED'    TO NGT-STEP-STATUS
+001390     END-IF.
+001400     MOVE NGT-AUDIT-DETAIL-LINE TO NGT-AUDIT-RECORD.
+001410     WRITE NGT-AUDIT-RECORD.
+001420
+001430 2020-WRITE-AUDIT-RECORD-EXIT.
+001440     EXIT.
+001450
+001460******************************************************************
+001470*    3000-TERMINATE - CLOSE THE AUDIT FILE AND REPORT WHETHER THE
+001480*    NIGHT'S RUN COMPLETED CLEANLY OR STOPPED PARTWAY THROUGH.
+001490******************************************************************
+001500 3000-TERMINATE.
+001510     CLOSE NGT-AUDIT-FILE.
+001520     IF NGT-STOP-PROCESSING
+001530         DISPLAY 'NIGHTJOB STOPPED PARTWAY THROUGH - SEE NGTAUDIT'
+001540     ELSE
+001550         DISPLAY 'NIGHTJOB COMPLETED ALL STEPS - SEE NGTAUDIT'
+001560     END-IF.
+001570
+001580 3000-TERMINATE-EXIT.
+001590     EXIT.
+001600
+001610 9999-EXIT.
+001620     STOP RUN.
