@@ -0,0 +1,203 @@
+000100******************************************************************
+000110*    PROGRAM-ID..: CALDRV
+000120*    AUTHOR......: R. BERCHTOLD
+000130*    INSTALLATION: ADVENT-OF-CODE CALIBRATION SHOP
+000140*    DATE-WRITTEN: 2026-08-08
+000150*    DATE-COMPILED:
+000160*    DESCRIPTION..: END-TO-END DAILY BATCH DRIVER.  READS THE
+000170*                   CALFEED FILE TestReadFile WRITES AFTER LAYOUT
+000180*                   VALIDATION (THE SAME RECORD LAYOUT donnee.dat
+000190*                   USES) AND RUNS IT THROUGH THE SAME FIND-FIRST/
+000200*                   LAST-DIGIT LOGIC AS 1-1's BATCH MODE,
+000210*                   PRODUCING AN EXCEPTIONS FILE, A PER-LINE
+000220*                   DETAIL REPORT AND A GRAND TOTAL CALIBRATION
+000230*                   RESULT FOR THE WHOLE FILE.
+000240*    MODIFICATION HISTORY:
+000250*      2026-08-08  RJB  ORIGINAL.
+000260*      2026-08-08  RJB  RETURNS TO THE CALLER INSTEAD OF STOPPING
+000270*                       THE RUN UNIT, AND SETS RETURN-CODE, SO
+000280*                       NIGHTJOB CAN RUN THIS AS A STEP.
+000290*      2026-08-08  RJB  ASSIGNS THE DAILY FEED TO THE ACTUAL FILE
+000300*                       NAME, donnee.dat, INSTEAD OF A LITERAL
+000310*                       THAT NEVER MATCHED ANY FILE ON DISK.  ALSO
+000320*                       BUILDS THE EXCEPTION AND DETAIL REPORT
+000330*                       LINES IN WORKING-STORAGE AND MOVES THEM TO
+000340*                       THE FD RECORD BEFORE EACH WRITE, SINCE A
+000350*                       FILE SECTION VALUE CLAUSE IS NOT APPLIED
+000360*                       AT RUN TIME AND WAS LEAVING LOW-VALUES IN
+000370*                       THE FILLER BYTES.
+000380*      2026-08-08  RJB  SWITCHED THE DAILY FEED FROM donnee.dat TO
+000390*                       CALFEED, THE OUTPUT TestReadFile WRITES
+000400*                       AFTER LAYOUT VALIDATION, SO THIS STEP NO
+000410*                       LONGER CALIBRATES A REJECTED RECORD.
+000420******************************************************************
+000430 IDENTIFICATION DIVISION.
+000440 PROGRAM-ID. CALDRV.
+000450
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT CALDRV-DAILY-FILE ASSIGN TO 'CALFEED'
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS CAL-INPUT-STATUS.
+000520
+000530     SELECT CAL-EXCEPTION-FILE ASSIGN TO 'CALDEXCP'
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS CAL-EXCEPTION-STATUS.
+000560
+000570     SELECT CAL-DETAIL-REPORT-FILE ASSIGN TO 'CALDDTLR'
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS CAL-DETAIL-STATUS.
+000600
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  CALDRV-DAILY-FILE
+000640     RECORDING MODE IS F.
+000650     COPY DONNEE.
+000660
+000670 FD  CAL-EXCEPTION-FILE
+000680     RECORDING MODE IS F.
+000690     COPY CALEXCPT.
+000700
+000710 FD  CAL-DETAIL-REPORT-FILE
+000720     RECORDING MODE IS F.
+000730     COPY CALDTLRP.
+000740
+000750 WORKING-STORAGE SECTION.
+000760     COPY CALWORK.
+000770     COPY CALEXCWS.
+000780     COPY CALDTLWS.
+000790
+000800 01  CAL-INPUT-STATUS           PIC X(02) VALUE '00'.
+000810 01  CAL-EXCEPTION-STATUS       PIC X(02) VALUE '00'.
+000820 01  CAL-DETAIL-STATUS          PIC X(02) VALUE '00'.
+000830
+000840 77  CAL-EOF-SW                 PIC X VALUE 'N'.
+000850     88  CAL-END-OF-FILE                VALUE 'Y'.
+000860 77  CAL-RECORD-COUNT           PIC 9(06) VALUE ZERO.
+000870
+000880 PROCEDURE DIVISION.
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000910     PERFORM 2000-BATCH-RUN THRU 2000-BATCH-RUN-EXIT.
+000920     GO TO 9999-EXIT.
+000930
+000940 0000-MAINLINE-EXIT.
+000950     EXIT.
+000960
+000970******************************************************************
+000980*    1000-INITIALIZE - LOAD THE WORD-DIGIT TABLE ONCE FOR THE
+000990*    WHOLE RUN.
+001000******************************************************************
+001010 1000-INITIALIZE.
+001020     PERFORM 3001-INIT-WORD-TABLE THRU 3001-INIT-WORD-TABLE-EXIT.
+001030
+001040 1000-INITIALIZE-EXIT.
+001050     EXIT.
+001060
+001070******************************************************************
+001080*    2000-BATCH-RUN - OPEN THE DAILY CALIBRATION FEED, THE
+001090*    EXCEPTIONS FILE AND THE DETAIL REPORT, LOOP FINDVAL OVER
+001100*    EVERY RECORD AND ACCUMULATE CAL-RESULT ACROSS THE FILE.
+001110******************************************************************
+001120 2000-BATCH-RUN.
+001130     OPEN INPUT CALDRV-DAILY-FILE.
+001140     IF CAL-INPUT-STATUS NOT = '00'
+001150         DISPLAY 'UNABLE TO OPEN CALFEED - STATUS: '
+001160             CAL-INPUT-STATUS
+001170         MOVE 'Y' TO CAL-EOF-SW
+001180     ELSE
+001190         OPEN OUTPUT CAL-EXCEPTION-FILE
+001200         OPEN OUTPUT CAL-DETAIL-REPORT-FILE
+001210         PERFORM 2010-READ-DAILY-RECORD
+001220                 THRU 2010-READ-DAILY-RECORD-EXIT
+001230         PERFORM 2020-PROCESS-DAILY-RECORD
+001240                 THRU 2020-PROCESS-DAILY-RECORD-EXIT
+001250             UNTIL CAL-END-OF-FILE
+001260         DISPLAY 'CALIBRATION BATCH RUN COMPLETE - RECORDS READ: '
+001270             CAL-RECORD-COUNT ' GRAND TOTAL RESULT: ' CAL-RESULT
+001280         CLOSE CALDRV-DAILY-FILE CAL-EXCEPTION-FILE
+001290             CAL-DETAIL-REPORT-FILE
+001300     END-IF.
+001310
+001320 2000-BATCH-RUN-EXIT.
+001330     EXIT.
+001340
+001350 2010-READ-DAILY-RECORD.
+001360     READ CALDRV-DAILY-FILE
+001370         AT END
+001380             MOVE 'Y' TO CAL-EOF-SW
+001390     END-READ.
+001400     IF NOT CAL-END-OF-FILE
+001410         ADD 1 TO CAL-RECORD-COUNT
+001420         MOVE DONNEE-CALIB-TEXT TO CAL-STRVALEUR
+001430     END-IF.
+001440
+001450 2010-READ-DAILY-RECORD-EXIT.
+001460     EXIT.
+001470
+001480 2020-PROCESS-DAILY-RECORD.
+001490     PERFORM 2030-EXTRACT-AND-ACCUMULATE
+001500             THRU 2030-EXTRACT-AND-ACCUMULATE-EXIT.
+001510     PERFORM 2010-READ-DAILY-RECORD
+001520             THRU 2010-READ-DAILY-RECORD-EXIT.
+001530
+001540 2020-PROCESS-DAILY-RECORD-EXIT.
+001550     EXIT.
+001560
+001570******************************************************************
+001580*    2030-EXTRACT-AND-ACCUMULATE - RUN THE SHARED FIND-FIRST/
+001590*    LAST-DIGIT LOGIC AGAINST CAL-STRVALEUR.  A LINE WITH NO
+001600*    NUMERIC VALUE (NUMERAL OR WORD) IS WRITTEN TO THE
+001610*    EXCEPTIONS FILE INSTEAD OF BEING ADDED TO CAL-RESULT.
+001620******************************************************************
+001630 2030-EXTRACT-AND-ACCUMULATE.
+001640     MOVE 'N' TO CAL-FOUND-NUMERIC-SW.
+001650     PERFORM 3000-FINDVAL THRU 3000-FINDVAL-EXIT
+001660         VARYING CAL-COUNTER FROM 1 BY 1
+001670         UNTIL CAL-COUNTER > LENGTH OF CAL-STRVALEUR.
+001680     IF CAL-NUMERIC-NOT-FOUND
+001690         PERFORM 2032-WRITE-EXCEPTION
+001700                 THRU 2032-WRITE-EXCEPTION-EXIT
+001710         MOVE 'NO VALUE FOUND' TO CAL-DTL-DIGITS
+001720     ELSE
+001730         STRING CAL-FIRST-NUMERIC-VAL CAL-LAST-NUMERIC-VAL
+001740             DELIMITED BY SIZE INTO CAL-FULL-NUMERIC-VAL
+001750         MOVE CAL-FULL-NUMERIC-VAL TO CAL-FULL-IN-NUMERIC
+001760         ADD CAL-FULL-IN-NUMERIC TO CAL-RESULT
+001770         MOVE CAL-FULL-NUMERIC-VAL TO CAL-DTL-DIGITS
+001780     END-IF.
+001790     PERFORM 2034-WRITE-DETAIL-LINE
+001800             THRU 2034-WRITE-DETAIL-LINE-EXIT.
+001810
+001820 2030-EXTRACT-AND-ACCUMULATE-EXIT.
+001830     EXIT.
+001840
+001850 2032-WRITE-EXCEPTION.
+001860     MOVE CAL-RECORD-COUNT TO CAL-EXC-SEQ-NO.
+001870     MOVE CAL-STRVALEUR TO CAL-EXC-TEXT.
+001880     MOVE CAL-EXCEPTION-LINE TO CAL-EXCEPTION-RECORD.
+001890     WRITE CAL-EXCEPTION-RECORD.
+001900
+001910 2032-WRITE-EXCEPTION-EXIT.
+001920     EXIT.
+001930
+001940 2034-WRITE-DETAIL-LINE.
+001950     MOVE CAL-RECORD-COUNT TO CAL-DTL-SEQ-NO.
+001960     MOVE CAL-STRVALEUR TO CAL-DTL-TEXT.
+001970     MOVE CAL-RESULT TO CAL-DTL-RUNNING-TOTAL.
+001980     MOVE CAL-DETAIL-LINE TO CAL-DETAIL-REPORT-RECORD.
+001990     WRITE CAL-DETAIL-REPORT-RECORD.
+002000
+002010 2034-WRITE-DETAIL-LINE-EXIT.
+002020     EXIT.
+002030
+002040     COPY CALFIND.
+002050
+002060 9999-EXIT.
+002070     IF CAL-INPUT-STATUS NOT = '00'
+002080         MOVE 4 TO RETURN-CODE
+002090     ELSE
+002100         MOVE 0 TO RETURN-CODE
+002110     END-IF.
+002120     GOBACK.
