@@ -1,47 +1,244 @@
-       identification division.
-       PROGRAM-ID. 1-1.
-
-       DATA DIVISION.           
-       WORKING-STORAGE SECTION.
-       77 strvaleur PIC X(30).
-       77 FirstNumericVal PIC 9.
-       77 Last-Numeric-Values PIC 9.
-       77 Full-Numeric-Value PIC X(2).
-       77 Full-in-numeric PIC 9(2).
-       77 Result PIC 9(2).
-       77 Counter PIC 9(3) VALUE 1.
-       77 FoundNumericValue PIC X VALUE 'N'.
-
-       SCREEN SECTION.
-       1 s-plg-strvaleur.
-          2 LINE 5 COL 8 VALUE 'Quel est votre nom : '.
-          2 PIC X(50) TO strvaleur REQUIRED.
-
-       PROCEDURE DIVISION.
-      *Get the value from the user
-           ACCEPT s-plg-strvaleur.
-      *Get the first and the last numeric value of the string
-           perform findval varying Counter from 1 by 1
-           until Counter > length of strvaleur.
-      *Get the numeric value in a string format
-           STRING FirstNumericVal Last-Numeric-Values delimited by ''
-           INTO Full-Numeric-Value.
-      *Get the numeric value in a numeric format
-           MOVE Full-Numeric-Value TO Full-in-numeric.
-      *Add the new value to the result
-           ADD Full-in-numeric TO Result.
-
-           DISPLAY Result COL 1.
-
-           STOP RUN.
-
-           findval.
-               IF strvaleur(Counter:1) IS NUMERIC
-               AND FoundNumericValue = 'N'
-               SET FirstNumericVal TO strvaleur(Counter:1)
-               SET Last-Numeric-Values TO strvaleur(Counter:1)
-               MOVE 'Y' TO FoundNumericValue.
-
-               IF strvaleur(Counter:1) IS numeric
-               SET Last-Numeric-Values TO strvaleur(Counter:1)
-               EXIT.
+000100******************************************************************
+000110*    PROGRAM-ID..: 1-1
+000120*    AUTHOR......: R. BERCHTOLD
+000130*    INSTALLATION: ADVENT-OF-CODE CALIBRATION SHOP
+000140*    DATE-WRITTEN: 2023-12-01
+000150*    DATE-COMPILED:
+000160*    DESCRIPTION..: FINDS THE FIRST AND LAST DIGIT (NUMERAL OR
+000170*                   SPELLED-OUT WORD) ON EACH CALIBRATION LINE
+000180*                   AND ACCUMULATES THEM INTO A CALIBRATION
+000190*                   RESULT.  RUNS EITHER INTERACTIVELY, ONE LINE
+000200*                   AT A TIME, OR IN BATCH AGAINST A DAILY INPUT
+000210*                   FILE OF CALIBRATION LINES.
+000220*    MODIFICATION HISTORY:
+000230*      2023-12-01  RJB  ORIGINAL - INTERACTIVE, SINGLE LINE ONLY.
+000240*      2026-08-08  RJB  ADDED BATCH MODE AGAINST A DAILY INPUT
+000250*                       FILE, WITH RESULT ACCUMULATED ACROSS THE
+000260*                       WHOLE FILE.
+000270*      2026-08-08  RJB  MOVED THE FIND-FIRST/LAST-DIGIT LOGIC TO
+000280*                       COPYBOOKS CALWORK/CALFIND SO THE NEW
+000290*                       BATCH DRIVER (CALDRV) RUNS THE SAME
+000300*                       LOGIC AGAINST donnee.dat.
+000310*      2026-08-08  RJB  ADDED SPELLED-OUT DIGIT WORD RECOGNITION.
+000320*      2026-08-08  RJB  LINES WITH NO NUMERIC VALUE NO LONGER
+000330*                       FOLD GARBAGE INTO THE RESULT - BATCH
+000340*                       RUNS NOW WRITE THEM TO AN EXCEPTIONS
+000350*                       FILE INSTEAD.
+000360*      2026-08-08  RJB  ADDED A PER-LINE DETAIL REPORT FOR BATCH
+000370*                       RUNS SHOWING THE DIGITS PICKED AND THE
+000380*                       RUNNING RESULT TOTAL.
+000390*      2026-08-08  RJB  CHECKS THE CALINPUT OPEN STATUS BEFORE
+000400*                       LOOPING SO A MISSING OR EMPTY FILE IS
+000410*                       DIAGNOSED INSTEAD OF SILENTLY PRODUCING
+000420*                       A ZERO-RECORD, ZERO-TOTAL RUN.
+000430******************************************************************
+000440 IDENTIFICATION DIVISION.
+000450 PROGRAM-ID. 1-1.
+000460
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT CALIB-INPUT-FILE ASSIGN TO 'CALINPUT'
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS CAL-INPUT-STATUS.
+000530
+000540     SELECT CAL-EXCEPTION-FILE ASSIGN TO 'CALEXCPT'
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS CAL-EXCEPTION-STATUS.
+000570
+000580     SELECT CAL-DETAIL-REPORT-FILE ASSIGN TO 'CALDTLRP'
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS CAL-DETAIL-STATUS.
+000610
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  CALIB-INPUT-FILE
+000650     RECORDING MODE IS F.
+000660 01  CALIB-INPUT-RECORD         PIC X(30).
+000670
+000680 FD  CAL-EXCEPTION-FILE
+000690     RECORDING MODE IS F.
+000700     COPY CALEXCPT.
+000710
+000720 FD  CAL-DETAIL-REPORT-FILE
+000730     RECORDING MODE IS F.
+000740     COPY CALDTLRP.
+000750
+000760 WORKING-STORAGE SECTION.
+000770     COPY CALWORK.
+000780     COPY CALEXCWS.
+000790     COPY CALDTLWS.
+000800
+000810 01  CAL-INPUT-STATUS           PIC X(02) VALUE '00'.
+000820 01  CAL-EXCEPTION-STATUS       PIC X(02) VALUE '00'.
+000830 01  CAL-DETAIL-STATUS          PIC X(02) VALUE '00'.
+000840
+000850 77  CAL-EOF-SW                 PIC X VALUE 'N'.
+000860     88  CAL-END-OF-FILE                VALUE 'Y'.
+000870 77  CAL-RECORD-COUNT           PIC 9(06) VALUE ZERO.
+000880 77  CAL-RUN-MODE               PIC X VALUE 'I'.
+000890     88  CAL-BATCH-MODE                 VALUE 'B'.
+000900     88  CAL-INTERACTIVE-MODE           VALUE 'I'.
+000910 77  CAL-CMD-PARM               PIC X(10) VALUE SPACES.
+000920
+000930 SCREEN SECTION.
+000940 01  S-PLG-STRVALEUR.
+000950     05  LINE 5 COL 8 VALUE 'Quel est votre nom : '.
+000960     05  PIC X(30) TO CAL-STRVALEUR REQUIRED.
+000970
+000980 PROCEDURE DIVISION.
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001010     IF CAL-BATCH-MODE
+001020         PERFORM 2000-BATCH-RUN THRU 2000-BATCH-RUN-EXIT
+001030     ELSE
+001040         PERFORM 2500-INTERACTIVE-RUN
+001050                 THRU 2500-INTERACTIVE-RUN-EXIT
+001060     END-IF.
+001070     GO TO 9999-EXIT.
+001080
+001090 0000-MAINLINE-EXIT.
+001100     EXIT.
+001110
+001120******************************************************************
+001130*    1000-INITIALIZE - DECIDE INTERACTIVE VS. BATCH FROM THE
+001140*    COMMAND LINE PARAMETER (B OR BATCH STARTS A BATCH RUN
+001150*    AGAINST THE DAILY CALINPUT FILE) AND LOAD THE WORD-DIGIT
+001160*    TABLE ONCE FOR THE WHOLE RUN.
+001170******************************************************************
+001180 1000-INITIALIZE.
+001190     ACCEPT CAL-CMD-PARM FROM COMMAND-LINE.
+001200     IF CAL-CMD-PARM(1:1) = 'B' OR CAL-CMD-PARM(1:1) = 'b'
+001210         MOVE 'B' TO CAL-RUN-MODE
+001220     ELSE
+001230         MOVE 'I' TO CAL-RUN-MODE
+001240     END-IF.
+001250     PERFORM 3001-INIT-WORD-TABLE THRU 3001-INIT-WORD-TABLE-EXIT.
+001260
+001270 1000-INITIALIZE-EXIT.
+001280     EXIT.
+001290
+001300******************************************************************
+001310*    2000-BATCH-RUN - OPEN THE DAILY CALIBRATION INPUT FILE, THE
+001320*    EXCEPTIONS FILE AND THE DETAIL REPORT, LOOP FINDVAL OVER
+001330*    EVERY RECORD AND ACCUMULATE CAL-RESULT ACROSS THE FILE.
+001340******************************************************************
+001350 2000-BATCH-RUN.
+001360     OPEN INPUT CALIB-INPUT-FILE.
+001370     IF CAL-INPUT-STATUS NOT = '00'
+001380         DISPLAY 'UNABLE TO OPEN CALINPUT - STATUS: '
+001390             CAL-INPUT-STATUS
+001400         MOVE 'Y' TO CAL-EOF-SW
+001410     ELSE
+001420         OPEN OUTPUT CAL-EXCEPTION-FILE
+001430         OPEN OUTPUT CAL-DETAIL-REPORT-FILE
+001440         PERFORM 2010-READ-CALIB-RECORD
+001450                 THRU 2010-READ-CALIB-RECORD-EXIT
+001460         PERFORM 2020-PROCESS-CALIB-RECORD
+001470                 THRU 2020-PROCESS-CALIB-RECORD-EXIT
+001480             UNTIL CAL-END-OF-FILE
+001490         DISPLAY 'CALIBRATION RUN COMPLETE - RECORDS READ: '
+001500             CAL-RECORD-COUNT ' GRAND TOTAL RESULT: ' CAL-RESULT
+001510         CLOSE CALIB-INPUT-FILE CAL-EXCEPTION-FILE
+001520             CAL-DETAIL-REPORT-FILE
+001530     END-IF.
+001540
+001550 2000-BATCH-RUN-EXIT.
+001560     EXIT.
+001570
+001580 2010-READ-CALIB-RECORD.
+001590     READ CALIB-INPUT-FILE INTO CAL-STRVALEUR
+001600         AT END
+001610             MOVE 'Y' TO CAL-EOF-SW
+001620     END-READ.
+001630     IF NOT CAL-END-OF-FILE
+001640         ADD 1 TO CAL-RECORD-COUNT
+001650     END-IF.
+001660
+001670 2010-READ-CALIB-RECORD-EXIT.
+001680     EXIT.
+001690
+001700 2020-PROCESS-CALIB-RECORD.
+001710     PERFORM 2030-EXTRACT-AND-ACCUMULATE
+001720             THRU 2030-EXTRACT-AND-ACCUMULATE-EXIT.
+001730     PERFORM 2010-READ-CALIB-RECORD
+001740             THRU 2010-READ-CALIB-RECORD-EXIT.
+001750
+001760 2020-PROCESS-CALIB-RECORD-EXIT.
+001770     EXIT.
+001780
+001790******************************************************************
+001800*    2030-EXTRACT-AND-ACCUMULATE - RUN THE SHARED FIND-FIRST/
+001810*    LAST-DIGIT LOGIC AGAINST CAL-STRVALEUR.  A LINE WITH NO
+001820*    NUMERIC VALUE (NUMERAL OR WORD) IS WRITTEN TO THE
+001830*    EXCEPTIONS FILE INSTEAD OF BEING ADDED TO CAL-RESULT.
+001840******************************************************************
+001850 2030-EXTRACT-AND-ACCUMULATE.
+001860     MOVE 'N' TO CAL-FOUND-NUMERIC-SW.
+001870     PERFORM 3000-FINDVAL THRU 3000-FINDVAL-EXIT
+001880         VARYING CAL-COUNTER FROM 1 BY 1
+001890         UNTIL CAL-COUNTER > LENGTH OF CAL-STRVALEUR.
+001900     IF CAL-NUMERIC-NOT-FOUND
+001910         PERFORM 2032-WRITE-EXCEPTION
+001920                 THRU 2032-WRITE-EXCEPTION-EXIT
+001930         MOVE 'NO VALUE FOUND' TO CAL-DTL-DIGITS
+001940     ELSE
+001950         STRING CAL-FIRST-NUMERIC-VAL CAL-LAST-NUMERIC-VAL
+001960             DELIMITED BY SIZE INTO CAL-FULL-NUMERIC-VAL
+001970         MOVE CAL-FULL-NUMERIC-VAL TO CAL-FULL-IN-NUMERIC
+001980         ADD CAL-FULL-IN-NUMERIC TO CAL-RESULT
+001990         MOVE CAL-FULL-NUMERIC-VAL TO CAL-DTL-DIGITS
+002000     END-IF.
+002010     PERFORM 2034-WRITE-DETAIL-LINE
+002020             THRU 2034-WRITE-DETAIL-LINE-EXIT.
+002030
+002040 2030-EXTRACT-AND-ACCUMULATE-EXIT.
+002050     EXIT.
+002060
+002070 2032-WRITE-EXCEPTION.
+002080     MOVE CAL-RECORD-COUNT TO CAL-EXC-SEQ-NO.
+002090     MOVE CAL-STRVALEUR TO CAL-EXC-TEXT.
+002100     MOVE CAL-EXCEPTION-LINE TO CAL-EXCEPTION-RECORD.
+002110     WRITE CAL-EXCEPTION-RECORD.
+002120
+002130 2032-WRITE-EXCEPTION-EXIT.
+002140     EXIT.
+002150
+002160 2034-WRITE-DETAIL-LINE.
+002170     MOVE CAL-RECORD-COUNT TO CAL-DTL-SEQ-NO.
+002180     MOVE CAL-STRVALEUR TO CAL-DTL-TEXT.
+002190     MOVE CAL-RESULT TO CAL-DTL-RUNNING-TOTAL.
+002200     MOVE CAL-DETAIL-LINE TO CAL-DETAIL-REPORT-RECORD.
+002210     WRITE CAL-DETAIL-REPORT-RECORD.
+002220
+002230 2034-WRITE-DETAIL-LINE-EXIT.
+002240     EXIT.
+002250
+002260******************************************************************
+002270*    2500-INTERACTIVE-RUN - ORIGINAL ONE-LINE-AT-A-TIME MODE.
+002280*    A LINE WITH NO NUMERIC VALUE IS FLAGGED ON THE SCREEN
+002290*    INSTEAD OF BEING FOLDED INTO CAL-RESULT.
+002300******************************************************************
+002310 2500-INTERACTIVE-RUN.
+002320     MOVE 'N' TO CAL-FOUND-NUMERIC-SW.
+002330     ACCEPT S-PLG-STRVALEUR.
+002340     PERFORM 3000-FINDVAL THRU 3000-FINDVAL-EXIT
+002350         VARYING CAL-COUNTER FROM 1 BY 1
+002360         UNTIL CAL-COUNTER > LENGTH OF CAL-STRVALEUR.
+002370     IF CAL-NUMERIC-NOT-FOUND
+002380         DISPLAY 'NO NUMERIC VALUE FOUND - LINE NOT ADDED' COL 1
+002390     ELSE
+002400         STRING CAL-FIRST-NUMERIC-VAL CAL-LAST-NUMERIC-VAL
+002410             DELIMITED BY SIZE INTO CAL-FULL-NUMERIC-VAL
+002420         MOVE CAL-FULL-NUMERIC-VAL TO CAL-FULL-IN-NUMERIC
+002430         ADD CAL-FULL-IN-NUMERIC TO CAL-RESULT
+002440     END-IF.
+002450     DISPLAY CAL-RESULT COL 1.
+002460
+002470 2500-INTERACTIVE-RUN-EXIT.
+002480     EXIT.
+002490
+002500     COPY CALFIND.
+002510
+002520 9999-EXIT.
+002530     STOP RUN.
