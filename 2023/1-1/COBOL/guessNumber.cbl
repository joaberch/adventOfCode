@@ -1,40 +1,345 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. guessNumber.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 usrValue PIC 99.
-       77 nbAleatoire PIC 9(3).
-       77 seed PIC X(30).
-       77 checkEnd PIC X VALUE 'N'.
-       77 ctr PIC 9(2).
-
-       SCREEN SECTION.
-       1 s-plg-strvaleur.
-          2 LINE 5 COL 8 VALUE 'Chiffre de 1 a 99 : '.
-          2 PIC 99 TO usrValue REQUIRED.
-
-       PROCEDURE DIVISION.
-           PERFORM getRandomNumber.
-           PERFORM main UNTIL checkEnd = 'Y'.
-    
-           STOP RUN.
-
-       main.
-           ACCEPT s-plg-strvaleur.
-           ADD 1 TO ctr.
-    
-           IF usrValue = nbAleatoire THEN
-               DISPLAY 'Bravo, nombre de coups joues : ' LINE 1
-               DISPLAY ctr COL 32
-               MOVE 'Y' TO checkEnd
-           ELSE
-               IF usrValue > nbAleatoire THEN
-                   DISPLAY 'Trop haut.'
-               ELSE
-                   DISPLAY 'Trop bas.'
-               END-IF.
-
-       getRandomNumber.
-           MOVE FUNCTION CURRENT-DATE(9:8) TO seed.
-           COMPUTE nbAleatoire = FUNCTION RANDOM(seed) * 100.
+000100******************************************************************
+000110*    PROGRAM-ID..: guessNumber
+000120*    AUTHOR......: R. BERCHTOLD
+000130*    INSTALLATION: ADVENT-OF-CODE CALIBRATION SHOP
+000140*    DATE-WRITTEN: 2023-12-01
+000150*    DATE-COMPILED:
+000160*    DESCRIPTION..: NUMBER-GUESSING TRAINING GAME FOR NEW
+000170*                   OPERATORS.  THE LOW/HIGH BOUND AND MAXIMUM
+000180*                   ATTEMPT COUNT COME FROM THE GNPARM PARAMETER
+000190*                   FILE.  EACH COMPLETED ROUND IS APPENDED TO
+000200*                   THE GNLOG SESSION LOG.  A ROUND IN PROGRESS
+000210*                   IS CHECKPOINTED TO GNCKPT AFTER EVERY GUESS
+000220*                   SO AN INTERRUPTED SESSION CAN BE RESUMED.
+000230*    MODIFICATION HISTORY:
+000240*      2023-12-01  RJB  ORIGINAL - SINGLE ROUND, 1-99, HARDCODED.
+000250*      2026-08-08  RJB  ADDED SESSION LOG (GNLOG) WRITTEN WHEN A
+000260*                       ROUND COMPLETES.
+000270*      2026-08-08  RJB  RANGE AND ATTEMPT CAP NOW COME FROM THE
+000280*                       GNPARM PARAMETER FILE INSTEAD OF BEING
+000290*                       HARDCODED.
+000300*      2026-08-08  RJB  ADDED AN OUTER LOOP SO THE OPERATOR CAN
+000310*                       PLAY MULTIPLE ROUNDS WITHOUT RESTARTING.
+000320*      2026-08-08  RJB  ADDED CHECKPOINT/RESTART (GNCKPT) SO AN
+000330*                       INTERRUPTED ROUND CAN BE RESUMED.
+000340*      2026-08-08  RJB  BUILDS THE LOG AND CHECKPOINT LINES IN
+000350*                       WORKING-STORAGE AND MOVES THEM TO THE FD
+000360*                       RECORD BEFORE EACH WRITE, SINCE A FILE
+000370*                       SECTION VALUE CLAUSE IS NOT APPLIED AT RUN
+000380*                       TIME AND WAS LEAVING LOW-VALUES IN THE
+000390*                       FILLER BYTES.  ALSO FALLS BACK TO THE
+000400*                       DEFAULT RANGE AND ATTEMPT CAP WHEN GNPARM
+000410*                       OPENS BUT HAS NO RECORD TO READ.
+000420*      2026-08-08  RJB  CHECKPOINT NOW ALSO SAVES THE RANDOM SEED
+000430*                       AND RESTORES IT ON RESUME, SO A ROUND
+000440*                       CONTINUED FROM CHECKPOINT LOGS THE SEED
+000450*                       THAT ACTUALLY PRODUCED ITS NUMBER.
+000460******************************************************************
+000470 IDENTIFICATION DIVISION.
+000480 PROGRAM-ID. guessNumber.
+000490
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT GN-PARM-FILE ASSIGN TO 'GNPARM'
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS GN-PARM-STATUS.
+000560
+000570     SELECT GN-LOG-FILE ASSIGN TO 'GNLOG'
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS GN-LOG-STATUS.
+000600
+000610     SELECT GN-CHECKPOINT-FILE ASSIGN TO 'GNCKPT'
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS GN-CKPT-STATUS.
+000640
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  GN-PARM-FILE
+000680     RECORDING MODE IS F.
+000690 01  GN-PARM-RECORD.
+000700     05  GN-PARM-LOW            PIC 9(03).
+000710     05  FILLER                 PIC X(01) VALUE SPACES.
+000720     05  GN-PARM-HIGH           PIC 9(03).
+000730     05  FILLER                 PIC X(01) VALUE SPACES.
+000740     05  GN-PARM-MAX-ATTEMPTS   PIC 9(03).
+000750
+000760 FD  GN-LOG-FILE
+000770     RECORDING MODE IS F.
+000780     COPY GNLOG.
+000790
+000800 FD  GN-CHECKPOINT-FILE
+000810     RECORDING MODE IS F.
+000820 01  GN-CHECKPOINT-RECORD          PIC X(24).
+000830
+000840 WORKING-STORAGE SECTION.
+000850     COPY GNLOGWS.
+000860
+000870 01  GN-CKPT-LINE.
+000880     05  GN-CKPT-NB-ALEATOIRE   PIC 9(03).
+000890     05  FILLER                 PIC X(01) VALUE SPACES.
+000900     05  GN-CKPT-CTR            PIC 9(03).
+000910     05  FILLER                 PIC X(01) VALUE SPACES.
+000920     05  GN-CKPT-LOW            PIC 9(03).
+000930     05  FILLER                 PIC X(01) VALUE SPACES.
+000940     05  GN-CKPT-HIGH           PIC 9(03).
+000950     05  FILLER                 PIC X(01) VALUE SPACES.
+000960     05  GN-CKPT-SEED           PIC X(08).
+000970
+000980 77  GN-USR-VALUE               PIC 9(03).
+000990 77  GN-NB-ALEATOIRE            PIC 9(03).
+001000 77  GN-SEED                    PIC X(08).
+001010 77  GN-CTR                     PIC 9(03) VALUE ZERO.
+001020 77  GN-OPERATOR-ID             PIC X(08) VALUE SPACES.
+001030
+001040 77  GN-LOW-RANGE               PIC 9(03) VALUE 1.
+001050 77  GN-HIGH-RANGE              PIC 9(03) VALUE 99.
+001060 77  GN-MAX-ATTEMPTS            PIC 9(03) VALUE ZERO.
+001070 77  GN-LOW-RANGE-ED            PIC ZZ9.
+001080 77  GN-HIGH-RANGE-ED           PIC ZZ9.
+001090 77  GN-PROMPT-TEXT             PIC X(40) VALUE SPACES.
+001100
+001110 77  GN-PARM-STATUS             PIC X(02) VALUE '00'.
+001120 77  GN-LOG-STATUS              PIC X(02) VALUE '00'.
+001130 77  GN-CKPT-STATUS             PIC X(02) VALUE '00'.
+001140
+001150 77  GN-CHECK-END-SW            PIC X VALUE 'N'.
+001160     88  GN-ROUND-OVER                  VALUE 'Y'.
+001170 77  GN-WON-SW                  PIC X VALUE 'N'.
+001180     88  GN-GAME-WON                    VALUE 'Y'.
+001190 77  GN-RESUME-SW               PIC X VALUE 'N'.
+001200     88  GN-RESUME-ROUND                VALUE 'Y'.
+001210 77  GN-PLAY-AGAIN-SW           PIC X VALUE 'Y'.
+001220     88  GN-PLAY-AGAIN                  VALUE 'Y'.
+001230 77  GN-RESUME-ANSWER           PIC X VALUE 'N'.
+001240 77  GN-PLAY-AGAIN-ANSWER       PIC X VALUE 'N'.
+001250
+001260 SCREEN SECTION.
+001270 01  S-PLG-OPERATOR-ID.
+001280     05  LINE 3 COL 8 VALUE 'Identifiant operateur : '.
+001290     05  PIC X(08) TO GN-OPERATOR-ID REQUIRED.
+001300
+001310 01  S-PLG-STRVALEUR.
+001320     05  LINE 5 COL 8 PIC X(40) FROM GN-PROMPT-TEXT.
+001330     05  PIC 9(03) TO GN-USR-VALUE REQUIRED.
+001340
+001350 01  S-PLG-RESUME.
+001360     05  LINE 5 COL 8
+001370         VALUE 'Reprendre la partie interrompue (O/N) : '.
+001380     05  PIC X TO GN-RESUME-ANSWER REQUIRED.
+001390
+001400 01  S-PLG-PLAY-AGAIN.
+001410     05  LINE 10 COL 8 VALUE 'Rejouer (O/N) : '.
+001420     05  PIC X TO GN-PLAY-AGAIN-ANSWER REQUIRED.
+001430
+001440 PROCEDURE DIVISION.
+001450 0000-MAINLINE.
+001460     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001470     MOVE 'Y' TO GN-PLAY-AGAIN-SW.
+001480     PERFORM 2000-PLAY-ROUND THRU 2000-PLAY-ROUND-EXIT
+001490         UNTIL NOT GN-PLAY-AGAIN.
+001500     GO TO 9999-EXIT.
+001510
+001520 0000-MAINLINE-EXIT.
+001530     EXIT.
+001540
+001550******************************************************************
+001560*    1000-INITIALIZE - LOAD THE RANGE/ATTEMPT-CAP PARAMETERS,
+001570*    GET THE OPERATOR ID FOR THE SESSION LOG, AND OFFER TO
+001580*    RESUME AN INTERRUPTED ROUND IF A CHECKPOINT EXISTS.
+001590******************************************************************
+001600 1000-INITIALIZE.
+001610     PERFORM 1010-LOAD-PARAMETERS THRU 1010-LOAD-PARAMETERS-EXIT.
+001620     ACCEPT S-PLG-OPERATOR-ID.
+001630     PERFORM 1020-CHECK-CHECKPOINT
+001640             THRU 1020-CHECK-CHECKPOINT-EXIT.
+001650     IF NOT GN-RESUME-ROUND
+001660         PERFORM 2100-NEW-ROUND-SETUP
+001670                 THRU 2100-NEW-ROUND-SETUP-EXIT
+001680     END-IF.
+001690
+001700 1000-INITIALIZE-EXIT.
+001710     EXIT.
+001720
+001730 1010-LOAD-PARAMETERS.
+001740     OPEN INPUT GN-PARM-FILE.
+001750     IF GN-PARM-STATUS = '00'
+001760         READ GN-PARM-FILE
+001770             AT END
+001780                 MOVE '10' TO GN-PARM-STATUS
+001790         END-READ
+001800         CLOSE GN-PARM-FILE
+001810     END-IF.
+001820     IF GN-PARM-STATUS = '00'
+001830         MOVE GN-PARM-LOW TO GN-LOW-RANGE
+001840         MOVE GN-PARM-HIGH TO GN-HIGH-RANGE
+001850         MOVE GN-PARM-MAX-ATTEMPTS TO GN-MAX-ATTEMPTS
+001860     ELSE
+001870         MOVE 1 TO GN-LOW-RANGE
+001880         MOVE 99 TO GN-HIGH-RANGE
+001890         MOVE ZERO TO GN-MAX-ATTEMPTS
+001900     END-IF.
+001910     MOVE GN-LOW-RANGE TO GN-LOW-RANGE-ED.
+001920     MOVE GN-HIGH-RANGE TO GN-HIGH-RANGE-ED.
+001930     STRING 'Chiffre de ' GN-LOW-RANGE-ED ' a ' GN-HIGH-RANGE-ED
+001940         ' : ' DELIMITED BY SIZE INTO GN-PROMPT-TEXT.
+001950
+001960 1010-LOAD-PARAMETERS-EXIT.
+001970     EXIT.
+001980
+001990******************************************************************
+002000*    1020-CHECK-CHECKPOINT - IF A CHECKPOINT RECORD IS FOUND,
+002010*    OFFER TO RESUME THAT ROUND INSTEAD OF STARTING FRESH.
+002020******************************************************************
+002030 1020-CHECK-CHECKPOINT.
+002040     MOVE 'N' TO GN-RESUME-SW.
+002050     OPEN INPUT GN-CHECKPOINT-FILE.
+002060     IF GN-CKPT-STATUS = '00'
+002070         READ GN-CHECKPOINT-FILE
+002080         CLOSE GN-CHECKPOINT-FILE
+002090         MOVE GN-CHECKPOINT-RECORD TO GN-CKPT-LINE
+002100         DISPLAY 'Partie interrompue trouvee, coups joues : '
+002110             LINE 1
+002120         DISPLAY GN-CKPT-CTR COL 45
+002130         ACCEPT S-PLG-RESUME
+002140         IF GN-RESUME-ANSWER = 'O' OR GN-RESUME-ANSWER = 'o'
+002150             MOVE 'Y' TO GN-RESUME-SW
+002160             MOVE GN-CKPT-NB-ALEATOIRE TO GN-NB-ALEATOIRE
+002170             MOVE GN-CKPT-CTR TO GN-CTR
+002180             MOVE GN-CKPT-LOW TO GN-LOW-RANGE
+002190             MOVE GN-CKPT-HIGH TO GN-HIGH-RANGE
+002200             MOVE GN-CKPT-SEED TO GN-SEED
+002210             MOVE 'N' TO GN-CHECK-END-SW
+002220             MOVE 'N' TO GN-WON-SW
+002230         END-IF
+002240     ELSE
+002250         CLOSE GN-CHECKPOINT-FILE
+002260     END-IF.
+002270
+002280 1020-CHECK-CHECKPOINT-EXIT.
+002290     EXIT.
+002300
+002310******************************************************************
+002320*    2000-PLAY-ROUND - PLAY ONE ROUND TO COMPLETION, LOG IT,
+002330*    CLEAR ITS CHECKPOINT AND ASK WHETHER TO PLAY AGAIN.
+002340******************************************************************
+002350 2000-PLAY-ROUND.
+002360     PERFORM 2010-GUESS-LOOP THRU 2010-GUESS-LOOP-EXIT
+002370         UNTIL GN-ROUND-OVER.
+002380     PERFORM 2020-LOG-SESSION THRU 2020-LOG-SESSION-EXIT.
+002390     DELETE FILE GN-CHECKPOINT-FILE.
+002400     PERFORM 2040-ASK-PLAY-AGAIN THRU 2040-ASK-PLAY-AGAIN-EXIT.
+002410     IF GN-PLAY-AGAIN
+002420         PERFORM 2100-NEW-ROUND-SETUP
+002430                 THRU 2100-NEW-ROUND-SETUP-EXIT
+002440     END-IF.
+002450
+002460 2000-PLAY-ROUND-EXIT.
+002470     EXIT.
+002480
+002490 2010-GUESS-LOOP.
+002500     ACCEPT S-PLG-STRVALEUR.
+002510     ADD 1 TO GN-CTR.
+002520     PERFORM 2050-SAVE-CHECKPOINT THRU 2050-SAVE-CHECKPOINT-EXIT.
+002530     IF GN-USR-VALUE = GN-NB-ALEATOIRE
+002540         DISPLAY 'Bravo, nombre de coups joues : ' LINE 1
+002550         DISPLAY GN-CTR COL 32
+002560         MOVE 'Y' TO GN-WON-SW
+002570         MOVE 'Y' TO GN-CHECK-END-SW
+002580     ELSE
+002590         IF GN-MAX-ATTEMPTS > ZERO AND GN-CTR >= GN-MAX-ATTEMPTS
+002600             DISPLAY 'Nombre maximum de tentatives atteint.'
+002610                 LINE 1
+002620             DISPLAY 'Le nombre etait : ' GN-NB-ALEATOIRE COL 32
+002630             MOVE 'Y' TO GN-CHECK-END-SW
+002640         ELSE
+002650             IF GN-USR-VALUE > GN-NB-ALEATOIRE
+002660                 DISPLAY 'Trop haut.'
+002670             ELSE
+002680                 DISPLAY 'Trop bas.'
+002690             END-IF
+002700         END-IF
+002710     END-IF.
+002720
+002730 2010-GUESS-LOOP-EXIT.
+002740     EXIT.
+002750
+002760******************************************************************
+002770*    2020-LOG-SESSION - APPEND THE JUST-FINISHED ROUND TO THE
+002780*    GNLOG SESSION LOG (CREATED ON THE FIRST-EVER RUN).
+002790******************************************************************
+002800 2020-LOG-SESSION.
+002810     OPEN EXTEND GN-LOG-FILE.
+002820     IF GN-LOG-STATUS = '35'
+002830         OPEN OUTPUT GN-LOG-FILE
+002840     END-IF.
+002850     MOVE GN-OPERATOR-ID TO GN-LOG-OPERATOR-ID.
+002860     MOVE GN-SEED TO GN-LOG-SEED.
+002870     MOVE GN-LOW-RANGE TO GN-LOG-LOW-RANGE.
+002880     MOVE GN-HIGH-RANGE TO GN-LOG-HIGH-RANGE.
+002890     MOVE GN-NB-ALEATOIRE TO GN-LOG-NB-ALEATOIRE.
+002900     MOVE GN-CTR TO GN-LOG-CTR.
+002910     MOVE GN-WON-SW TO GN-LOG-WON-SW.
+002920     MOVE FUNCTION CURRENT-DATE TO GN-LOG-TIMESTAMP.
+002930     MOVE GN-LOG-LINE TO GN-LOG-RECORD.
+002940     WRITE GN-LOG-RECORD.
+002950     CLOSE GN-LOG-FILE.
+002960
+002970 2020-LOG-SESSION-EXIT.
+002980     EXIT.
+002990
+003000 2040-ASK-PLAY-AGAIN.
+003010     ACCEPT S-PLG-PLAY-AGAIN.
+003020     IF GN-PLAY-AGAIN-ANSWER = 'O' OR GN-PLAY-AGAIN-ANSWER = 'o'
+003030         MOVE 'Y' TO GN-PLAY-AGAIN-SW
+003040     ELSE
+003050         MOVE 'N' TO GN-PLAY-AGAIN-SW
+003060     END-IF.
+003070
+003080 2040-ASK-PLAY-AGAIN-EXIT.
+003090     EXIT.
+003100
+003110******************************************************************
+003120*    2050-SAVE-CHECKPOINT - PERSIST THE CURRENT ROUND STATE SO
+003130*    IT CAN BE RESUMED IF THE SESSION IS INTERRUPTED.
+003140******************************************************************
+003150 2050-SAVE-CHECKPOINT.
+003160     MOVE GN-NB-ALEATOIRE TO GN-CKPT-NB-ALEATOIRE.
+003170     MOVE GN-CTR TO GN-CKPT-CTR.
+003180     MOVE GN-LOW-RANGE TO GN-CKPT-LOW.
+003190     MOVE GN-HIGH-RANGE TO GN-CKPT-HIGH.
+003200     MOVE GN-SEED TO GN-CKPT-SEED.
+003210     OPEN OUTPUT GN-CHECKPOINT-FILE.
+003220     MOVE GN-CKPT-LINE TO GN-CHECKPOINT-RECORD.
+003230     WRITE GN-CHECKPOINT-RECORD.
+003240     CLOSE GN-CHECKPOINT-FILE.
+003250
+003260 2050-SAVE-CHECKPOINT-EXIT.
+003270     EXIT.
+003280
+003290******************************************************************
+003300*    2100-NEW-ROUND-SETUP - DRAW A FRESH NUMBER AND RESET THE
+003310*    PER-ROUND COUNTERS AND SWITCHES.
+003320******************************************************************
+003330 2100-NEW-ROUND-SETUP.
+003340     PERFORM 2110-GET-RANDOM-NUMBER
+003350             THRU 2110-GET-RANDOM-NUMBER-EXIT.
+003360     MOVE ZERO TO GN-CTR.
+003370     MOVE 'N' TO GN-CHECK-END-SW.
+003380     MOVE 'N' TO GN-WON-SW.
+003390
+003400 2100-NEW-ROUND-SETUP-EXIT.
+003410     EXIT.
+003420
+003430 2110-GET-RANDOM-NUMBER.
+003440     MOVE FUNCTION CURRENT-DATE(9:8) TO GN-SEED.
+003450     COMPUTE GN-NB-ALEATOIRE =
+003460         FUNCTION RANDOM(GN-SEED)
+003470             * (GN-HIGH-RANGE - GN-LOW-RANGE + 1)
+003480         + GN-LOW-RANGE.
+003490
+003500 2110-GET-RANDOM-NUMBER-EXIT.
+003510     EXIT.
+003520
+003530 9999-EXIT.
+003540     STOP RUN.
