@@ -0,0 +1,362 @@
+000100******************************************************************
+000110*    PROGRAM-ID..: GNREPORT
+000120*    AUTHOR......: R. BERCHTOLD
+000130*    INSTALLATION: ADVENT-OF-CODE CALIBRATION SHOP
+000140*    DATE-WRITTEN: 2026-08-08
+000150*    DATE-COMPILED:
+000160*    DESCRIPTION..: READS THE guessNumber SESSION LOG (GNLOG) AND
+000170*                   PRODUCES A LEADERBOARD OF OPERATORS RANKED BY
+000180*                   FEWEST GUESSES IN A WON GAME, PLUS A MONTHLY
+000190*                   AVERAGE OF GUESSES PER GAME ACROSS ALL
+000200*                   OPERATORS.
+000210*    MODIFICATION HISTORY:
+000220*      2026-08-08  RJB  ORIGINAL.
+000230*      2026-08-08  RJB  CHECKS THE GNLOG OPEN STATUS BEFORE
+000240*                       READING, RETURNS TO THE CALLER INSTEAD
+000250*                       OF STOPPING THE RUN UNIT, AND SETS
+000260*                       RETURN-CODE, SO NIGHTJOB CAN RUN THIS
+000270*                       AS A STEP.
+000280*      2026-08-08  RJB  MOVES EACH RECORD JUST READ INTO
+000290*                       GN-LOG-LINE (COPYBOOK GNLOGWS) SO THE
+000300*                       INDIVIDUAL FIELDS ARE ADDRESSABLE - THE
+000310*                       FD RECORD ITSELF IS NOW A FLAT PIC X.
+000320*      2026-08-08  RJB  GUARDS THE OPERATOR AND MONTH TABLES
+000330*                       AGAINST GROWING PAST THEIR OCCURS LIMIT -
+000340*                       A LOG WITH MORE THAN 50 OPERATORS OR
+000350*                       SPANNING MORE THAN 24 MONTHS NOW SKIPS AND
+000360*                       COUNTS THE OVERFLOW RECORDS INSTEAD OF
+000370*                       INDEXING PAST THE TABLE.
+000380******************************************************************
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID. GNREPORT.
+000410
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT GN-LOG-FILE ASSIGN TO 'GNLOG'
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS GNR-LOG-STATUS.
+000480
+000490     SELECT GN-LEADER-FILE ASSIGN TO 'GNLDRRPT'
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS GNR-LEADER-STATUS.
+000520
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  GN-LOG-FILE
+000560     RECORDING MODE IS F.
+000570     COPY GNLOG.
+000580
+000590 FD  GN-LEADER-FILE
+000600     RECORDING MODE IS F.
+000610 01  GNR-LEADER-RECORD          PIC X(80).
+000620
+000630 WORKING-STORAGE SECTION.
+000640     COPY GNLOGWS.
+000650 01  GNR-LOG-STATUS             PIC X(02) VALUE '00'.
+000660 01  GNR-LEADER-STATUS          PIC X(02) VALUE '00'.
+000670
+000680 77  GNR-LOG-EOF-SW             PIC X VALUE 'N'.
+000690     88  GNR-LOG-END-OF-FILE            VALUE 'Y'.
+000700 77  GNR-OPERATOR-COUNT         PIC 9(03) VALUE ZERO.
+000710 77  GNR-MONTH-COUNT            PIC 9(03) VALUE ZERO.
+000720 77  GNR-FOUND-SW               PIC X VALUE 'N'.
+000730     88  GNR-ENTRY-FOUND                 VALUE 'Y'.
+000740     88  GNR-ENTRY-NOT-FOUND             VALUE 'N'.
+000750 77  GNR-OP-TABLE-FULL-SW       PIC X VALUE 'N'.
+000760     88  GNR-OP-TABLE-FULL               VALUE 'Y'.
+000770 77  GNR-MO-TABLE-FULL-SW       PIC X VALUE 'N'.
+000780     88  GNR-MO-TABLE-FULL               VALUE 'Y'.
+000790 77  GNR-OP-OVERFLOW-COUNT      PIC 9(05) VALUE ZERO.
+000800 77  GNR-MO-OVERFLOW-COUNT      PIC 9(05) VALUE ZERO.
+000810 77  GNR-MONTH-KEY              PIC X(06).
+000820 77  GNR-SORT-SWAPPED-SW        PIC X VALUE 'N'.
+000830     88  GNR-SORT-SWAPPED                VALUE 'Y'.
+000840     88  GNR-SORT-NOT-SWAPPED            VALUE 'N'.
+000850 77  GNR-RANK                   PIC 9(03).
+000860 77  GNR-MONTH-AVERAGE          PIC 9(05)V9.
+000870
+000880 01  GNR-OPERATOR-TABLE.
+000890     05  GNR-OPERATOR-ENTRY OCCURS 50 TIMES INDEXED BY GNR-OP-IDX.
+000900         10  GNR-OP-ID              PIC X(08).
+000910         10  GNR-OP-BEST-CTR        PIC 9(03).
+000920         10  GNR-OP-GAMES-WON       PIC 9(05).
+000930         10  GNR-OP-GAMES-PLAYED    PIC 9(05).
+000940
+000950 01  GNR-MONTH-TABLE.
+000960     05  GNR-MONTH-ENTRY OCCURS 24 TIMES INDEXED BY GNR-MO-IDX.
+000970         10  GNR-MO-KEY             PIC X(06).
+000980         10  GNR-MO-GAMES-PLAYED    PIC 9(05).
+000990         10  GNR-MO-TOTAL-CTR       PIC 9(07).
+001000
+001010 01  GNR-OP-HOLD-ENTRY.
+001020     05  GNR-OP-HOLD-ID              PIC X(08).
+001030     05  GNR-OP-HOLD-BEST-CTR        PIC 9(03).
+001040     05  GNR-OP-HOLD-GAMES-WON       PIC 9(05).
+001050     05  GNR-OP-HOLD-GAMES-PLAYED    PIC 9(05).
+001060
+001070 01  GNR-HEADING-LINE-1          PIC X(80) VALUE
+001080     'GUESSNUMBER LEADERBOARD - FEWEST GUESSES IN A WIN'.
+001090 01  GNR-HEADING-LINE-2          PIC X(80) VALUE
+001100     'RANK  OPERATOR  BEST-GUESSES  GAMES-WON  GAMES-PLAYED'.
+001110 01  GNR-LEADER-DETAIL-LINE.
+001120     05  GNR-DTL-RANK            PIC ZZ9.
+001130     05  FILLER                  PIC X(02) VALUE SPACES.
+001140     05  GNR-DTL-OP-ID           PIC X(08).
+001150     05  FILLER                  PIC X(06) VALUE SPACES.
+001160     05  GNR-DTL-BEST-CTR        PIC ZZ9.
+001170     05  FILLER                  PIC X(07) VALUE SPACES.
+001180     05  GNR-DTL-GAMES-WON       PIC ZZZZ9.
+001190     05  FILLER                  PIC X(06) VALUE SPACES.
+001200     05  GNR-DTL-GAMES-PLAYED    PIC ZZZZ9.
+001210 01  GNR-MONTH-HEADING-LINE      PIC X(80) VALUE
+001220     'MONTHLY AVERAGE GUESSES PER GAME'.
+001230 01  GNR-MONTH-DETAIL-LINE.
+001240     05  GNR-MDTL-MONTH          PIC X(06).
+001250     05  FILLER                  PIC X(04) VALUE SPACES.
+001260     05  GNR-MDTL-GAMES          PIC ZZZZ9.
+001270     05  FILLER                  PIC X(04) VALUE SPACES.
+001280     05  GNR-MDTL-AVERAGE        PIC ZZZZ9.9.
+001290
+001300 PROCEDURE DIVISION.
+001310 0000-MAINLINE.
+001320     PERFORM 1000-BUILD-TABLES THRU 1000-BUILD-TABLES-EXIT.
+001330     PERFORM 2000-PRINT-REPORT THRU 2000-PRINT-REPORT-EXIT.
+001340     GO TO 9999-EXIT.
+001350
+001360 0000-MAINLINE-EXIT.
+001370     EXIT.
+001380
+001390******************************************************************
+001400*    1000-BUILD-TABLES - READ EVERY SESSION LOG RECORD AND
+001410*    ACCUMULATE PER-OPERATOR AND PER-MONTH TOTALS.
+001420******************************************************************
+001430 1000-BUILD-TABLES.
+001440     OPEN INPUT GN-LOG-FILE.
+001450     IF GNR-LOG-STATUS NOT = '00'
+001460         DISPLAY 'UNABLE TO OPEN GNLOG - STATUS: ' GNR-LOG-STATUS
+001470         MOVE 'Y' TO GNR-LOG-EOF-SW
+001480     ELSE
+001490         PERFORM 1010-READ-LOG-RECORD
+001500                 THRU 1010-READ-LOG-RECORD-EXIT
+001510         PERFORM 1020-ACCUMULATE-RECORD
+001520                 THRU 1020-ACCUMULATE-RECORD-EXIT
+001530             UNTIL GNR-LOG-END-OF-FILE
+001540         CLOSE GN-LOG-FILE
+001550         IF GNR-OP-OVERFLOW-COUNT > ZERO OR
+001560                 GNR-MO-OVERFLOW-COUNT > ZERO
+001570             DISPLAY 'TABLE OVERFLOW - OPERATORS SKIPPED: '
+001580                 GNR-OP-OVERFLOW-COUNT ' MONTHS SKIPPED: '
+001590                 GNR-MO-OVERFLOW-COUNT
+001600         END-IF
+001610     END-IF.
+001620
+001630 1000-BUILD-TABLES-EXIT.
+001640     EXIT.
+001650
+001660 1010-READ-LOG-RECORD.
+001670     READ GN-LOG-FILE
+001680         AT END
+001690             MOVE 'Y' TO GNR-LOG-EOF-SW
+001700     END-READ.
+001710     IF NOT GNR-LOG-END-OF-FILE
+001720         MOVE GN-LOG-RECORD TO GN-LOG-LINE
+001730     END-IF.
+001740
+001750 1010-READ-LOG-RECORD-EXIT.
+001760     EXIT.
+001770
+001780 1020-ACCUMULATE-RECORD.
+001790     PERFORM 1030-FIND-OR-ADD-OPERATOR
+001800             THRU 1030-FIND-OR-ADD-OPERATOR-EXIT.
+001810     IF NOT GNR-OP-TABLE-FULL
+001820         ADD 1 TO GNR-OP-GAMES-PLAYED(GNR-OP-IDX)
+001830         IF GN-LOG-WON-SW = 'Y'
+001840             ADD 1 TO GNR-OP-GAMES-WON(GNR-OP-IDX)
+001850             IF GN-LOG-CTR < GNR-OP-BEST-CTR(GNR-OP-IDX)
+001860                 MOVE GN-LOG-CTR TO GNR-OP-BEST-CTR(GNR-OP-IDX)
+001870             END-IF
+001880         END-IF
+001890     END-IF.
+001900     MOVE GN-LOG-TIMESTAMP(1:6) TO GNR-MONTH-KEY.
+001910     PERFORM 1040-FIND-OR-ADD-MONTH
+001920             THRU 1040-FIND-OR-ADD-MONTH-EXIT.
+001930     IF NOT GNR-MO-TABLE-FULL
+001940         ADD 1 TO GNR-MO-GAMES-PLAYED(GNR-MO-IDX)
+001950         ADD GN-LOG-CTR TO GNR-MO-TOTAL-CTR(GNR-MO-IDX)
+001960     END-IF.
+001970     PERFORM 1010-READ-LOG-RECORD THRU 1010-READ-LOG-RECORD-EXIT.
+001980
+001990 1020-ACCUMULATE-RECORD-EXIT.
+002000     EXIT.
+002010
+002020******************************************************************
+002030*    1030-FIND-OR-ADD-OPERATOR - LOCATE GN-LOG-OPERATOR-ID IN THE
+002040*    OPERATOR TABLE, ADDING A NEW ZERO-FILLED ENTRY IF THIS IS THE
+002050*    FIRST TIME THE OPERATOR HAS BEEN SEEN.  GNR-OP-IDX POINTS AT
+002060*    THE ENTRY ON EXIT.
+002070******************************************************************
+002080 1030-FIND-OR-ADD-OPERATOR.
+002090     MOVE 'N' TO GNR-FOUND-SW.
+002100     MOVE 'N' TO GNR-OP-TABLE-FULL-SW.
+002110     PERFORM VARYING GNR-OP-IDX FROM 1 BY 1
+002120             UNTIL GNR-OP-IDX > GNR-OPERATOR-COUNT
+002130                OR GNR-ENTRY-FOUND
+002140         IF GNR-OP-ID(GNR-OP-IDX) = GN-LOG-OPERATOR-ID
+002150             MOVE 'Y' TO GNR-FOUND-SW
+002160         END-IF
+002170     END-PERFORM.
+002180     IF GNR-ENTRY-NOT-FOUND
+002190         IF GNR-OPERATOR-COUNT >= 50
+002200             MOVE 'Y' TO GNR-OP-TABLE-FULL-SW
+002210             ADD 1 TO GNR-OP-OVERFLOW-COUNT
+002220             DISPLAY 'OPERATOR TABLE FULL - SKIPPING '
+002230                 GN-LOG-OPERATOR-ID
+002240         ELSE
+002250             ADD 1 TO GNR-OPERATOR-COUNT
+002260             SET GNR-OP-IDX TO GNR-OPERATOR-COUNT
+002270             MOVE GN-LOG-OPERATOR-ID TO GNR-OP-ID(GNR-OP-IDX)
+002280             MOVE 999 TO GNR-OP-BEST-CTR(GNR-OP-IDX)
+002290             MOVE ZERO TO GNR-OP-GAMES-WON(GNR-OP-IDX)
+002300             MOVE ZERO TO GNR-OP-GAMES-PLAYED(GNR-OP-IDX)
+002310         END-IF
+002320     ELSE
+002330         SET GNR-OP-IDX DOWN BY 1
+002340     END-IF.
+002350
+002360 1030-FIND-OR-ADD-OPERATOR-EXIT.
+002370     EXIT.
+002380
+002390******************************************************************
+002400*    1040-FIND-OR-ADD-MONTH - SAME IDEA AS 1030 BUT KEYED ON THE
+002410*    YYYYMM PORTION OF THE SESSION TIMESTAMP.
+002420******************************************************************
+002430 1040-FIND-OR-ADD-MONTH.
+002440     MOVE 'N' TO GNR-FOUND-SW.
+002450     MOVE 'N' TO GNR-MO-TABLE-FULL-SW.
+002460     PERFORM VARYING GNR-MO-IDX FROM 1 BY 1
+002470             UNTIL GNR-MO-IDX > GNR-MONTH-COUNT
+002480                OR GNR-ENTRY-FOUND
+002490         IF GNR-MO-KEY(GNR-MO-IDX) = GNR-MONTH-KEY
+002500             MOVE 'Y' TO GNR-FOUND-SW
+002510         END-IF
+002520     END-PERFORM.
+002530     IF GNR-ENTRY-NOT-FOUND
+002540         IF GNR-MONTH-COUNT >= 24
+002550             MOVE 'Y' TO GNR-MO-TABLE-FULL-SW
+002560             ADD 1 TO GNR-MO-OVERFLOW-COUNT
+002570             DISPLAY 'MONTH TABLE FULL - SKIPPING ' GNR-MONTH-KEY
+002580         ELSE
+002590             ADD 1 TO GNR-MONTH-COUNT
+002600             SET GNR-MO-IDX TO GNR-MONTH-COUNT
+002610             MOVE GNR-MONTH-KEY TO GNR-MO-KEY(GNR-MO-IDX)
+002620             MOVE ZERO TO GNR-MO-GAMES-PLAYED(GNR-MO-IDX)
+002630             MOVE ZERO TO GNR-MO-TOTAL-CTR(GNR-MO-IDX)
+002640         END-IF
+002650     ELSE
+002660         SET GNR-MO-IDX DOWN BY 1
+002670     END-IF.
+002680
+002690 1040-FIND-OR-ADD-MONTH-EXIT.
+002700     EXIT.
+002710
+002720******************************************************************
+002730*    2000-PRINT-REPORT - RANK THE OPERATOR TABLE BY FEWEST
+002740*    GUESSES IN A WON GAME (OPERATORS WITH NO WIN YET ARE LISTED
+002750*    LAST) AND PRINT THE LEADERBOARD, THEN THE MONTHLY AVERAGES.
+002760******************************************************************
+002770 2000-PRINT-REPORT.
+002780     OPEN OUTPUT GN-LEADER-FILE.
+002790     PERFORM 2010-RANK-OPERATORS THRU 2010-RANK-OPERATORS-EXIT.
+002800     MOVE GNR-HEADING-LINE-1 TO GNR-LEADER-RECORD.
+002810     WRITE GNR-LEADER-RECORD.
+002820     MOVE GNR-HEADING-LINE-2 TO GNR-LEADER-RECORD.
+002830     WRITE GNR-LEADER-RECORD.
+002840     MOVE ZERO TO GNR-RANK.
+002850     PERFORM 2020-PRINT-OPERATOR-LINE
+002860             THRU 2020-PRINT-OPERATOR-LINE-EXIT
+002870         VARYING GNR-OP-IDX FROM 1 BY 1
+002880         UNTIL GNR-OP-IDX > GNR-OPERATOR-COUNT.
+002890     MOVE GNR-MONTH-HEADING-LINE TO GNR-LEADER-RECORD.
+002900     WRITE GNR-LEADER-RECORD.
+002910     PERFORM 2030-PRINT-MONTH-LINE
+002920             THRU 2030-PRINT-MONTH-LINE-EXIT
+002930         VARYING GNR-MO-IDX FROM 1 BY 1
+002940         UNTIL GNR-MO-IDX > GNR-MONTH-COUNT.
+002950     CLOSE GN-LEADER-FILE.
+002960
+002970 2000-PRINT-REPORT-EXIT.
+002980     EXIT.
+002990
+003000******************************************************************
+003010*    2010-RANK-OPERATORS - BUBBLE-SORT THE OPERATOR TABLE
+003020*    ASCENDING BY BEST-CTR (OPERATORS WITH NO WIN CARRY THE
+003030*    SENTINEL VALUE 999 AND SO SORT TO THE BOTTOM).
+003040******************************************************************
+003050 2010-RANK-OPERATORS.
+003060     MOVE 'Y' TO GNR-SORT-SWAPPED-SW.
+003070     PERFORM 2012-SORT-ONE-PASS THRU 2012-SORT-ONE-PASS-EXIT
+003080         UNTIL GNR-SORT-NOT-SWAPPED.
+003090
+003100 2010-RANK-OPERATORS-EXIT.
+003110     EXIT.
+003120
+003130 2012-SORT-ONE-PASS.
+003140     MOVE 'N' TO GNR-SORT-SWAPPED-SW.
+003150     PERFORM 2014-SORT-COMPARE THRU 2014-SORT-COMPARE-EXIT
+003160         VARYING GNR-OP-IDX FROM 1 BY 1
+003170         UNTIL GNR-OP-IDX >= GNR-OPERATOR-COUNT.
+003180
+003190 2012-SORT-ONE-PASS-EXIT.
+003200     EXIT.
+003210
+003220 2014-SORT-COMPARE.
+003230     IF GNR-OP-BEST-CTR(GNR-OP-IDX)
+003240             > GNR-OP-BEST-CTR(GNR-OP-IDX + 1)
+003250         MOVE GNR-OPERATOR-ENTRY(GNR-OP-IDX) TO GNR-OP-HOLD-ENTRY
+003260         MOVE GNR-OPERATOR-ENTRY(GNR-OP-IDX + 1)
+003270             TO GNR-OPERATOR-ENTRY(GNR-OP-IDX)
+003280         MOVE GNR-OP-HOLD-ENTRY
+003290             TO GNR-OPERATOR-ENTRY(GNR-OP-IDX + 1)
+003300         MOVE 'Y' TO GNR-SORT-SWAPPED-SW
+003310     END-IF.
+003320
+003330 2014-SORT-COMPARE-EXIT.
+003340     EXIT.
+003350
+003360 2020-PRINT-OPERATOR-LINE.
+003370     ADD 1 TO GNR-RANK.
+003380     MOVE GNR-RANK TO GNR-DTL-RANK.
+003390     MOVE GNR-OP-ID(GNR-OP-IDX) TO GNR-DTL-OP-ID.
+003400     MOVE GNR-OP-BEST-CTR(GNR-OP-IDX) TO GNR-DTL-BEST-CTR.
+003410     MOVE GNR-OP-GAMES-WON(GNR-OP-IDX) TO GNR-DTL-GAMES-WON.
+003420     MOVE GNR-OP-GAMES-PLAYED(GNR-OP-IDX) TO GNR-DTL-GAMES-PLAYED.
+003430     MOVE GNR-LEADER-DETAIL-LINE TO GNR-LEADER-RECORD.
+003440     WRITE GNR-LEADER-RECORD.
+003450
+003460 2020-PRINT-OPERATOR-LINE-EXIT.
+003470     EXIT.
+003480
+003490 2030-PRINT-MONTH-LINE.
+003500     MOVE ZERO TO GNR-MONTH-AVERAGE.
+003510     IF GNR-MO-GAMES-PLAYED(GNR-MO-IDX) > ZERO
+003520         COMPUTE GNR-MONTH-AVERAGE ROUNDED =
+003530             GNR-MO-TOTAL-CTR(GNR-MO-IDX) /
+003540                 GNR-MO-GAMES-PLAYED(GNR-MO-IDX)
+003550     END-IF.
+003560     MOVE GNR-MO-KEY(GNR-MO-IDX) TO GNR-MDTL-MONTH.
+003570     MOVE GNR-MO-GAMES-PLAYED(GNR-MO-IDX) TO GNR-MDTL-GAMES.
+003580     MOVE GNR-MONTH-AVERAGE TO GNR-MDTL-AVERAGE.
+003590     MOVE GNR-MONTH-DETAIL-LINE TO GNR-LEADER-RECORD.
+003600     WRITE GNR-LEADER-RECORD.
+003610
+003620 2030-PRINT-MONTH-LINE-EXIT.
+003630     EXIT.
+003640
+003650 9999-EXIT.
+003660     IF GNR-LOG-STATUS NOT = '00'
+003670         MOVE 4 TO RETURN-CODE
+003680     ELSE
+003690         MOVE 0 TO RETURN-CODE
+003700     END-IF.
+003710     GOBACK.
