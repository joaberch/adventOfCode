@@ -0,0 +1,19 @@
+000100******************************************************************
+000110*    COPYBOOK.....: CALEXCPT.cpy
+000120*    DESCRIPTION...: EXCEPTION RECORD FOR CALIBRATION LINES WITH
+000130*                    NO NUMERIC VALUE.  SHARED BY 1-1 (BATCH
+000140*                    MODE) AND CALDRV.  THE FD RECORD ITSELF IS A
+000150*                    PLAIN, FILLER-FREE PIC X SO VALUE CLAUSES ON
+000160*                    A FILE SECTION ITEM (WHICH ARE NOT APPLIED
+000170*                    AT RUN TIME) CAN NEVER LEAVE LOW-VALUES IN
+000180*                    THE RECORD.  THE LINE IS BUILT IN
+000190*                    CAL-EXCEPTION-LINE (COPYBOOK CALEXCWS,
+000200*                    WORKING-STORAGE) AND MOVED HERE BEFORE THE
+000210*                    WRITE.
+000220*    MODIFICATION HISTORY:
+000230*      2026-08-08  RJB  ORIGINAL.
+000240*      2026-08-08  RJB  RECORD IS NOW A FLAT PIC X - THE FILLER-
+000250*                       BEARING LAYOUT MOVED TO CALEXCWS.cpy IN
+000260*                       WORKING-STORAGE.
+000270******************************************************************
+000280 01  CAL-EXCEPTION-RECORD           PIC X(38).
