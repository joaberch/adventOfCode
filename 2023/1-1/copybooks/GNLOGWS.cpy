@@ -0,0 +1,30 @@
+000100******************************************************************
+000110*    COPYBOOK.....: GNLOGWS.cpy
+000120*    DESCRIPTION...: WORKING-STORAGE LAYOUT FOR THE guessNumber
+000130*                    SESSION LOG LINE.  guessNumber BUILDS ONE OF
+000140*                    THESE AND MOVES IT TO GN-LOG-RECORD
+000150*                    (COPYBOOK GNLOG, FILE SECTION) BEFORE THE
+000160*                    WRITE; GNREPORT MOVES A RECORD JUST READ
+000170*                    INTO ONE OF THESE TO GET AT THE INDIVIDUAL
+000180*                    FIELDS.
+000190*    MODIFICATION HISTORY:
+000200*      2026-08-08  RJB  ORIGINAL - SPLIT OUT OF GNLOG.cpy SO THE
+000210*                       FILLER BYTES ARE ACTUALLY SPACES AT
+000220*                       WRITE TIME.
+000230******************************************************************
+000240 01  GN-LOG-LINE.
+000250     05  GN-LOG-OPERATOR-ID     PIC X(08).
+000260     05  FILLER                 PIC X(02) VALUE SPACES.
+000270     05  GN-LOG-SEED            PIC X(08).
+000280     05  FILLER                 PIC X(02) VALUE SPACES.
+000290     05  GN-LOG-LOW-RANGE       PIC 9(03).
+000300     05  FILLER                 PIC X(01) VALUE SPACES.
+000310     05  GN-LOG-HIGH-RANGE      PIC 9(03).
+000320     05  FILLER                 PIC X(02) VALUE SPACES.
+000330     05  GN-LOG-NB-ALEATOIRE    PIC 9(03).
+000340     05  FILLER                 PIC X(02) VALUE SPACES.
+000350     05  GN-LOG-CTR             PIC 9(03).
+000360     05  FILLER                 PIC X(02) VALUE SPACES.
+000370     05  GN-LOG-WON-SW          PIC X(01).
+000380     05  FILLER                 PIC X(02) VALUE SPACES.
+000390     05  GN-LOG-TIMESTAMP       PIC X(21).
