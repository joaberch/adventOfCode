@@ -0,0 +1,98 @@
+000100******************************************************************
+000110*    COPYBOOK.....: CALFIND.cpy
+000120*    DESCRIPTION...: FIRST/LAST DIGIT EXTRACTION PARAGRAPHS.
+000130*                    COPIED INTO THE PROCEDURE DIVISION OF ANY
+000140*                    PROGRAM THAT NEEDS TO FIND THE FIRST AND
+000150*                    LAST DIGIT (NUMERAL OR SPELLED-OUT WORD) ON
+000160*                    A CAL-STRVALEUR LINE.  THE CALLER DRIVES
+000170*                    3000-FINDVAL WITH A
+000180*                        PERFORM 3000-FINDVAL THRU 3000-FINDVAL-EXIT
+000190*                        VARYING CAL-COUNTER FROM 1 BY 1
+000200*                        UNTIL CAL-COUNTER > LENGTH OF CAL-STRVALEUR
+000210*                    AND MUST HAVE CALLED 3001-INIT-WORD-TABLE
+000220*                    ONCE BEFORE THE FIRST LINE IS PROCESSED.
+000230*    MODIFICATION HISTORY:
+000240*      2026-08-08  RJB  ORIGINAL - SPLIT OUT OF 1-1.cbl SO THE
+000250*                       BATCH DRIVER CAN SHARE IT.
+000260*      2026-08-08  RJB  ADDED SPELLED-OUT DIGIT WORD RECOGNITION.
+000280******************************************************************
+000290 3000-FINDVAL.
+000300     MOVE 'N' TO CAL-THIS-POS-FOUND-SW.
+000310     PERFORM 3010-CHECK-NUMERIC THRU 3010-CHECK-NUMERIC-EXIT.
+000320     IF CAL-THIS-POS-NOT-FOUND
+000330         PERFORM 3020-CHECK-WORD-DIGIT
+000340             THRU 3020-CHECK-WORD-DIGIT-EXIT
+000350     END-IF.
+000360     IF CAL-THIS-POS-FOUND
+000370         IF CAL-NUMERIC-NOT-FOUND
+000380             MOVE CAL-THIS-POS-VALUE TO CAL-FIRST-NUMERIC-VAL
+000390             MOVE 'Y' TO CAL-FOUND-NUMERIC-SW
+000400         END-IF
+000410         MOVE CAL-THIS-POS-VALUE TO CAL-LAST-NUMERIC-VAL
+000420     END-IF.
+000430 3000-FINDVAL-EXIT.
+000440     EXIT.
+000450
+000460 3010-CHECK-NUMERIC.
+000470     IF CAL-STRVALEUR(CAL-COUNTER:1) IS NUMERIC
+000480         MOVE CAL-STRVALEUR(CAL-COUNTER:1) TO CAL-THIS-POS-VALUE
+000490         MOVE 'Y' TO CAL-THIS-POS-FOUND-SW
+000500     END-IF.
+000510 3010-CHECK-NUMERIC-EXIT.
+000520     EXIT.
+000530
+000540 3020-CHECK-WORD-DIGIT.
+000550     PERFORM VARYING CAL-WD-IDX FROM 1 BY 1
+000560             UNTIL CAL-WD-IDX > 9
+000570                OR CAL-THIS-POS-FOUND
+000580         IF CAL-COUNTER + CAL-WD-LEN(CAL-WD-IDX) - 1
+000590                 <= LENGTH OF CAL-STRVALEUR
+000600             AND CAL-STRVALEUR(CAL-COUNTER:CAL-WD-LEN(CAL-WD-IDX))
+000610                 = CAL-WD-TEXT(CAL-WD-IDX)
+000620                     (1:CAL-WD-LEN(CAL-WD-IDX))
+000630             MOVE CAL-WD-VALUE(CAL-WD-IDX) TO CAL-THIS-POS-VALUE
+000640             MOVE 'Y' TO CAL-THIS-POS-FOUND-SW
+000650         END-IF
+000660     END-PERFORM.
+000670 3020-CHECK-WORD-DIGIT-EXIT.
+000680     EXIT.
+000690
+000700 3001-INIT-WORD-TABLE.
+000710     SET CAL-WD-IDX TO 1.
+000720     MOVE 'one'   TO CAL-WD-TEXT(CAL-WD-IDX).
+000730     MOVE 3       TO CAL-WD-LEN(CAL-WD-IDX).
+000740     MOVE 1       TO CAL-WD-VALUE(CAL-WD-IDX).
+000750     SET CAL-WD-IDX TO 2.
+000760     MOVE 'two'   TO CAL-WD-TEXT(CAL-WD-IDX).
+000770     MOVE 3       TO CAL-WD-LEN(CAL-WD-IDX).
+000780     MOVE 2       TO CAL-WD-VALUE(CAL-WD-IDX).
+000790     SET CAL-WD-IDX TO 3.
+000800     MOVE 'three' TO CAL-WD-TEXT(CAL-WD-IDX).
+000810     MOVE 5       TO CAL-WD-LEN(CAL-WD-IDX).
+000820     MOVE 3       TO CAL-WD-VALUE(CAL-WD-IDX).
+000830     SET CAL-WD-IDX TO 4.
+000840     MOVE 'four'  TO CAL-WD-TEXT(CAL-WD-IDX).
+000850     MOVE 4       TO CAL-WD-LEN(CAL-WD-IDX).
+000860     MOVE 4       TO CAL-WD-VALUE(CAL-WD-IDX).
+000870     SET CAL-WD-IDX TO 5.
+000880     MOVE 'five'  TO CAL-WD-TEXT(CAL-WD-IDX).
+000890     MOVE 4       TO CAL-WD-LEN(CAL-WD-IDX).
+000900     MOVE 5       TO CAL-WD-VALUE(CAL-WD-IDX).
+000910     SET CAL-WD-IDX TO 6.
+000920     MOVE 'six'   TO CAL-WD-TEXT(CAL-WD-IDX).
+000930     MOVE 3       TO CAL-WD-LEN(CAL-WD-IDX).
+000940     MOVE 6       TO CAL-WD-VALUE(CAL-WD-IDX).
+000950     SET CAL-WD-IDX TO 7.
+000960     MOVE 'seven' TO CAL-WD-TEXT(CAL-WD-IDX).
+000970     MOVE 5       TO CAL-WD-LEN(CAL-WD-IDX).
+000980     MOVE 7       TO CAL-WD-VALUE(CAL-WD-IDX).
+000990     SET CAL-WD-IDX TO 8.
+001000     MOVE 'eight' TO CAL-WD-TEXT(CAL-WD-IDX).
+001010     MOVE 5       TO CAL-WD-LEN(CAL-WD-IDX).
+001020     MOVE 8       TO CAL-WD-VALUE(CAL-WD-IDX).
+001030     SET CAL-WD-IDX TO 9.
+001040     MOVE 'nine'  TO CAL-WD-TEXT(CAL-WD-IDX).
+001050     MOVE 4       TO CAL-WD-LEN(CAL-WD-IDX).
+001060     MOVE 9       TO CAL-WD-VALUE(CAL-WD-IDX).
+001070 3001-INIT-WORD-TABLE-EXIT.
+001080     EXIT.
