@@ -0,0 +1,36 @@
+000100******************************************************************
+000110*    COPYBOOK.....: CALWORK.cpy
+000120*    DESCRIPTION...: WORKING-STORAGE FIELDS FOR THE CALIBRATION
+000130*                    FIRST/LAST DIGIT EXTRACTION LOGIC.  SHARED
+000140*                    BY 1-1 (INTERACTIVE / BATCH) AND CALDRV
+000150*                    (DAILY BATCH DRIVER) SO BOTH RUN THE SAME
+000160*                    LOGIC AGAINST THE SAME FIELDS.
+000170*    MODIFICATION HISTORY:
+000180*      2026-08-08  RJB  ORIGINAL - SPLIT OUT OF 1-1.cbl SO THE
+000190*                       BATCH DRIVER CAN SHARE IT.
+000200******************************************************************
+000210 77  CAL-STRVALEUR              PIC X(30).
+000220 77  CAL-COUNTER                PIC 9(03).
+000230 77  CAL-FIRST-NUMERIC-VAL      PIC 9.
+000240 77  CAL-LAST-NUMERIC-VAL       PIC 9.
+000250 77  CAL-FULL-NUMERIC-VAL       PIC X(02).
+000260 77  CAL-FULL-IN-NUMERIC        PIC 9(02).
+000270 77  CAL-RESULT                 PIC 9(08) VALUE ZERO.
+000280 77  CAL-FOUND-NUMERIC-SW       PIC X VALUE 'N'.
+000290     88  CAL-NUMERIC-FOUND              VALUE 'Y'.
+000300     88  CAL-NUMERIC-NOT-FOUND          VALUE 'N'.
+000310 77  CAL-WORD-FOUND-SW          PIC X VALUE 'N'.
+000320     88  CAL-WORD-FOUND                 VALUE 'Y'.
+000330     88  CAL-WORD-NOT-FOUND             VALUE 'N'.
+000340 77  CAL-THIS-POS-FOUND-SW      PIC X VALUE 'N'.
+000350     88  CAL-THIS-POS-FOUND             VALUE 'Y'.
+000360     88  CAL-THIS-POS-NOT-FOUND         VALUE 'N'.
+000370 77  CAL-THIS-POS-VALUE         PIC 9.
+000380
+000390*    TABLE OF SPELLED-OUT DIGIT WORDS RECOGNIZED BY 3020-CHECK-
+000400*    WORD-DIGIT.  LOADED ONCE BY 3001-INIT-WORD-TABLE.
+000410 01  CAL-WORD-DIGIT-TABLE.
+000420     05  CAL-WD-ENTRY OCCURS 9 TIMES INDEXED BY CAL-WD-IDX.
+000430         10  CAL-WD-TEXT        PIC X(05).
+000440         10  CAL-WD-LEN         PIC 9 COMP.
+000450         10  CAL-WD-VALUE       PIC 9.
