@@ -0,0 +1,21 @@
+000100******************************************************************
+000110*    COPYBOOK.....: CALDTLWS.cpy
+000120*    DESCRIPTION...: WORKING-STORAGE LAYOUT FOR THE PER-LINE
+000130*                    DETAIL REPORT LINE BUILT BY 1-1 (BATCH MODE)
+000140*                    AND CALDRV BEFORE IT IS MOVED TO
+000150*                    CAL-DETAIL-REPORT-RECORD (COPYBOOK
+000160*                    CALDTLRP, FILE SECTION) AND WRITTEN.
+000170*    MODIFICATION HISTORY:
+000180*      2026-08-08  RJB  ORIGINAL - SPLIT OUT OF CALDTLRP.cpy SO
+000190*                       THE FILLER BYTES ARE ACTUALLY SPACES AT
+000200*                       WRITE TIME, AND THE FD NO LONGER CARRIES
+000210*                       TWO IMPLICITLY-ALIASED 01-LEVELS.
+000220******************************************************************
+000230 01  CAL-DETAIL-LINE.
+000240     05  CAL-DTL-SEQ-NO             PIC ZZZZZ9.
+000250     05  FILLER                     PIC X(02) VALUE SPACES.
+000260     05  CAL-DTL-TEXT               PIC X(30).
+000270     05  FILLER                     PIC X(02) VALUE SPACES.
+000280     05  CAL-DTL-DIGITS             PIC X(15).
+000290     05  FILLER                     PIC X(02) VALUE SPACES.
+000300     05  CAL-DTL-RUNNING-TOTAL      PIC ZZZZZZZ9.
