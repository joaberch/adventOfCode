@@ -0,0 +1,16 @@
+000100******************************************************************
+000110*    COPYBOOK.....: CALEXCWS.cpy
+000120*    DESCRIPTION...: WORKING-STORAGE LAYOUT FOR THE EXCEPTION
+000130*                    RECORD BUILT BY 1-1 (BATCH MODE) AND CALDRV
+000140*                    BEFORE IT IS MOVED TO CAL-EXCEPTION-RECORD
+000150*                    (COPYBOOK CALEXCPT, FILE SECTION) AND
+000160*                    WRITTEN.
+000170*    MODIFICATION HISTORY:
+000180*      2026-08-08  RJB  ORIGINAL - SPLIT OUT OF CALEXCPT.cpy SO
+000190*                       THE FILLER BYTES ARE ACTUALLY SPACES AT
+000200*                       WRITE TIME.
+000210******************************************************************
+000220 01  CAL-EXCEPTION-LINE.
+000230     05  CAL-EXC-SEQ-NO             PIC 9(06).
+000240     05  FILLER                     PIC X(02) VALUE SPACES.
+000250     05  CAL-EXC-TEXT               PIC X(30).
