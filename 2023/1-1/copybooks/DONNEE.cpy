@@ -0,0 +1,15 @@
+000100******************************************************************
+000110*    COPYBOOK.....: DONNEE.cpy
+000120*    DESCRIPTION...: RECORD LAYOUT FOR donnee.dat AND ANY OTHER
+000130*                    DAILY CALIBRATION FEED FILE WITH THE SAME
+000140*                    SHAPE - A RIGHT-JUSTIFIED NUMERIC SEQUENCE
+000150*                    NUMBER FOLLOWED BY THE CALIBRATION TEXT.
+000160*                    COPIED BY TestReadFile AND CALDRV SO THE
+000170*                    FIELD DEFINITIONS LIVE IN ONE PLACE.
+000180*    MODIFICATION HISTORY:
+000190*      2026-08-08  RJB  ORIGINAL - PULLED OUT OF TestReadFile'S
+000200*                       BARE 01 data-line PIC X(20).
+000210******************************************************************
+000220 01  DONNEE-RECORD.
+000230     05  DONNEE-SEQ-NO          PIC 9(05).
+000240     05  DONNEE-CALIB-TEXT      PIC X(15).
