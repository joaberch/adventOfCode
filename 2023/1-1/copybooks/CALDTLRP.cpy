@@ -0,0 +1,22 @@
+000100******************************************************************
+000110*    COPYBOOK.....: CALDTLRP.cpy
+000120*    DESCRIPTION...: PER-LINE DETAIL REPORT RECORD FOR A
+000130*                    CALIBRATION BATCH RUN.  SHARED BY 1-1
+000140*                    (BATCH MODE) AND CALDRV.  THE FD RECORD
+000150*                    ITSELF IS A PLAIN, FILLER-FREE PIC X SO
+000160*                    VALUE CLAUSES ON A FILE SECTION ITEM (WHICH
+000170*                    ARE NOT APPLIED AT RUN TIME) CAN NEVER LEAVE
+000180*                    LOW-VALUES IN THE RECORD.  THE LINE IS BUILT
+000190*                    IN CAL-DETAIL-LINE (COPYBOOK CALDTLWS,
+000200*                    WORKING-STORAGE) AND MOVED HERE BEFORE THE
+000210*                    WRITE.
+000220*    MODIFICATION HISTORY:
+000230*      2026-08-08  RJB  ORIGINAL.
+000240*      2026-08-08  RJB  DROPPED THE SECOND, FILLER-BEARING 01
+000250*                       THAT USED TO SHARE THIS FD (CAL-DETAIL-
+000260*                       LINE) - IT NOW LIVES ON ITS OWN IN
+000270*                       CALDTLWS.cpy IN WORKING-STORAGE, SO THIS
+000280*                       RECORD IS A SINGLE FLAT 80-BYTE FIELD
+000290*                       WITH NO IMPLICIT ALIASING.
+000300******************************************************************
+000310 01  CAL-DETAIL-REPORT-RECORD       PIC X(80).
