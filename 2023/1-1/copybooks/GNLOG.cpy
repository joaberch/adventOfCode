@@ -0,0 +1,22 @@
+000100******************************************************************
+000110*    COPYBOOK.....: GNLOG.cpy
+000120*    DESCRIPTION...: SESSION LOG RECORD FOR guessNumber, WRITTEN
+000130*                    ONE RECORD PER COMPLETED ROUND.  SHARED WITH
+000140*                    GNREPORT SO THE LEADERBOARD REPORT READS THE
+000150*                    SAME LAYOUT THE GAME WRITES.  THE FD RECORD
+000160*                    ITSELF IS A PLAIN, FILLER-FREE PIC X SO
+000170*                    VALUE CLAUSES ON A FILE SECTION ITEM (WHICH
+000180*                    ARE NOT APPLIED AT RUN TIME) CAN NEVER LEAVE
+000190*                    LOW-VALUES IN THE RECORD.  guessNumber BUILDS
+000200*                    THE LINE IN GN-LOG-LINE (COPYBOOK GNLOGWS,
+000210*                    WORKING-STORAGE) AND MOVES IT HERE BEFORE
+000220*                    THE WRITE; GNREPORT MOVES A RECORD JUST READ
+000230*                    THE OTHER WAY, INTO GN-LOG-LINE, TO GET AT
+000240*                    THE INDIVIDUAL FIELDS.
+000250*    MODIFICATION HISTORY:
+000260*      2026-08-08  RJB  ORIGINAL.
+000270*      2026-08-08  RJB  RECORD IS NOW A FLAT PIC X - THE FIELD
+000280*                       LAYOUT MOVED TO GNLOGWS.cpy IN WORKING-
+000290*                       STORAGE.
+000300******************************************************************
+000310 01  GN-LOG-RECORD                  PIC X(63).
